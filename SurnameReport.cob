@@ -6,25 +6,44 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CensusFile ASSIGN TO "Census.dat"
-              ORGANIZATION IS SEQUENTIAL.
+      * Normally "Census.dat", the live snapshot -- but can be pointed
+      * at an archived prior-period snapshot instead, so an old
+      * quarter's report can be regenerated for an audit. See
+      * DetermineCensusFileName.
+           SELECT CensusFile ASSIGN TO DYNAMIC CensusFileName
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-FileStatus.
 
            SELECT SurnameReport ASSIGN TO "SurnameReport.rpt"
-              ORGANIZATION IS SEQUENTIAL.
-       
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-FileStatus.
+
+           SELECT RunLogFile ASSIGN TO "RunLog.dat"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-FileStatus.
+
+      * Alternate comma-delimited output of the same per-county top-
+      * surname rows, for pulling the report into a spreadsheet instead
+      * of reading the fixed-width print layout.
+           SELECT SurnameCSVFile ASSIGN TO "SurnameReport.csv"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-FileStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD CensusFile.
-       01 CensusRec.
-           88 EndOfCensusFile VALUE HIGH-VALUES.
-           02 CensusNumber PIC 9(8).
-           02 Surname PIC X(20).
-           02 CountyName PIC X(9).
+           COPY CENSUSREC.
 
        FD SurnameReport.
-       01 PrintLine PIC X(40).
-           
-       
+       01 PrintLine PIC X(41).
+
+       FD RunLogFile.
+           COPY RUNLOG.
+
+       FD SurnameCSVFile.
+       01 CSVLine PIC X(60).
+
+
        WORKING-STORAGE SECTION.
        01 HeadingLine PIC B(9)X(22)B(9) VALUE "Popular Surname Report".
        01 ColHeaders.
@@ -39,54 +58,495 @@
            02 PrintSurname PIC X(20)BB.
            02 PrintSurnameCount PIC ZZZ,ZZ9.       
        
-       01 PopularSurname PIC X(20).
-       01 PopularSurnameCount PIC 9(6).
-
        01 PrevSurname PIC X(20).
        01 PrevCounty PIC X(9).
        01 CurrentCount PIC 9(6).
 
+       01 DistinctSurnameCount PIC 9(4).
+       01 DistinctSurnameLine.
+           02 FILLER PIC X(31)
+               VALUE "  distinct surnames in county: ".
+           02 PrintDistinctCount PIC ZZZ9.
+
+      * Every distinct surname seen so far in the county currently
+      * being processed, so the top count can be found (and every
+      * surname tied for it printed) once the county is fully read,
+      * rather than picking whichever surname happened to be scanned
+      * first.
+       01 CountySurnames.
+           02 CountySurnameEntry OCCURS 1 TO 500 TIMES
+                    DEPENDING ON DistinctSurnameCount
+                    INDEXED BY CS-Idx.
+              03 CS-Surname PIC X(20).
+              03 CS-Count PIC 9(6).
+       01 TopCountyCount PIC 9(6).
+
+      * Set once a county's distinct-surname count hits the
+      * CountySurnames table size, so the overflow warning only
+      * displays the first time, not for every surname after that.
+       01 MaxDistinctSurnames PIC 9(4) VALUE 500.
+       01 DistinctSurnameTableFullFlag PIC X VALUE "N".
+           88 DistinctSurnameTableFull VALUE "Y".
+
+      * National cross-reference: every surname seen, regardless of
+      * county, with its total count across the whole census file.
+       01 NationalSurnames.
+           02 NationalSurnameCount PIC 9(4) VALUE ZERO.
+           02 NationalSurnameEntry OCCURS 0 TO 2000 TIMES
+                    DEPENDING ON NationalSurnameCount
+                    INDEXED BY NS-Idx.
+              03 NS-Surname PIC X(20).
+              03 NS-Count PIC 9(6).
+
+      * Set once the national cross-reference hits its table size, so
+      * the overflow warning only displays the first time.
+       01 MaxNationalSurnames PIC 9(4) VALUE 2000.
+       01 NationalSurnameTableFullFlag PIC X VALUE "N".
+           88 NationalSurnameTableFull VALUE "Y".
+
+       01 CrossRefHeading PIC X(40)
+           VALUE "National Surname Cross-Reference".
+       01 CrossRefColHeads.
+           02 FILLER PIC X(20) VALUE "Surname".
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(11) VALUE "Total Count".
+       01 CrossRefLine.
+           02 CR-Surname PIC X(20)BB.
+           02 CR-Count PIC ZZZ,ZZ9.
+
+       01 CR-SortIdx1 PIC 9(4).
+       01 CR-SortIdx2 PIC 9(4).
+       01 CR-SortBound PIC 9(4).
+       01 CR-SortTempSurname PIC X(20).
+       01 CR-SortTempCount PIC 9(6).
+
+      * ProcessCounties/GetSurnameCount's control-break logic only
+      * works if CensusFile arrives sorted by CountyName then Surname;
+      * this flag lets Main refuse to run against an unsorted extract
+      * instead of silently producing garbage groupings.
+       01 SortOrderFlag PIC X VALUE "Y".
+           88 SortOrderValid VALUE "Y".
+       01 CheckPrevCounty PIC X(9).
+       01 CheckPrevSurname PIC X(20).
+
+      * Start/end timestamps and a count of Census.dat records read,
+      * appended to RunLog.dat as one line once the run finishes.
+       01 WS-RunStartTimestamp PIC 9(14).
+       01 WS-RunEndTimestamp PIC 9(14).
+       01 RunRecordCount PIC 9(8) VALUE ZERO.
+
+      * Lets the operator ask for the per-county top-surname rows as a
+      * comma-delimited SurnameReport.csv in addition to the normal
+      * fixed-width report, for loading into a spreadsheet.
+       01 CSVOutputFlag PIC X VALUE "N".
+           88 CSVOutputWanted VALUE "Y".
+       01 CSV-CountDisplay PIC Z(5)9.
+
+      * Standing recipient list for SurnameReport.rpt -- county
+      * officials get a printed copy and an emailed copy, routed
+      * automatically once the report is finished rather than left
+      * sitting in the batch output directory until someone remembers
+      * to send it. Each entry is a shell command prefix; the report
+      * filename is appended to it to make the full command.
+       01 DistributionValues.
+           02 FILLER PIC X(60) VALUE "lp -d CountyClerkPrinter".
+           02 FILLER PIC X(60)
+               VALUE "mail -s SurnameReport officials@example.org <".
+       01 DistributionTable REDEFINES DistributionValues.
+           02 DistCommandPrefix PIC X(60) OCCURS 2 TIMES.
+       01 DistIdx PIC 9.
+       01 DistShellCommand PIC X(90).
+       01 DistReturnCode PIC S9(9) COMP VALUE ZERO.
+
+      * Lets the operator regenerate an old quarter's report from an
+      * archived snapshot instead of today's live Census.dat -- for an
+      * audit that needs the report exactly as it looked back then,
+      * rather than whatever raw file happened to still be lying
+      * around from that time. ReprocessDate is the effective date
+      * (CCYYMMDD) of the snapshot to reprocess; CensusFileName is the
+      * actual file that gets opened, either "Census.dat" or the
+      * matching archive "Census.<date>.dat".
+       01 ReprocessFlag PIC X VALUE "N".
+           88 ReprocessMode VALUE "Y".
+       01 ReprocessDate PIC X(8) VALUE SPACES.
+       01 CensusFileName PIC X(20) VALUE "Census.dat".
+       01 ArchiveEffectiveDate PIC 9(8) VALUE ZEROS.
+       01 ArchiveShellCommand PIC X(90).
+       01 ArchiveReturnCode PIC S9(9) COMP VALUE ZERO.
+
+       COPY RPTHEAD.
+       COPY FILESTAT.
+
        PROCEDURE DIVISION.
        Main.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RunStartTimestamp
+
+           DISPLAY "Also write SurnameReport.csv for spreadsheet use? "
+               "(Y/N) - " WITH NO ADVANCING
+           ACCEPT CSVOutputFlag
+
+           DISPLAY "Reprocess an archived prior snapshot instead of "
+               "today's Census.dat? (Y/N) - " WITH NO ADVANCING
+           ACCEPT ReprocessFlag
+           PERFORM DetermineCensusFileName
+
+           PERFORM ValidateSortOrder
+           IF NOT SortOrderValid
+              DISPLAY "Census.dat is not sorted by CountyName/Surname "
+                  "- run aborted"
+              STOP RUN
+           END-IF
+
            OPEN INPUT CensusFile
+           MOVE CensusFileName TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
            OPEN OUTPUT SurnameReport
+           MOVE "SurnameReport.rpt" TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
+           IF CSVOutputWanted
+              OPEN OUTPUT SurnameCSVFile
+              MOVE "SurnameReport.csv" TO WS-FileStatusName
+              PERFORM CheckFileStatus
+              MOVE "CountyName,Surname,Count" TO CSVLine
+              WRITE CSVLine AFTER ADVANCING 1 LINE
+              PERFORM CheckFileStatus
+           END-IF
+
+           PERFORM WriteRunStamp
+           MOVE "SurnameReport.rpt" TO WS-FileStatusName
            WRITE PrintLine FROM HeadingLine AFTER ADVANCING 1 LINE
+           PERFORM CheckFileStatus
            WRITE PrintLine FROM ColHeaders AFTER ADVANCING 2 LINES
+           PERFORM CheckFileStatus
 
            READ CensusFile
               AT END SET EndOfCensusFile TO TRUE
            END-READ
+           MOVE CensusFileName TO WS-FileStatusName
+           PERFORM CheckFileStatus
+           IF NOT EndOfCensusFile
+              ADD 1 TO RunRecordCount
+              MOVE EffectiveDate OF CensusRec TO ArchiveEffectiveDate
+           END-IF
 
            PERFORM ProcessCounties UNTIL EndOfCensusFile
+           PERFORM WriteCrossReference
+
+           MOVE "SurnameReport.rpt" TO WS-FileStatusName
            WRITE PrintLine FROM Footer AFTER ADVANCING 2 LINES
+           PERFORM CheckFileStatus
 
            CLOSE CensusFile, SurnameReport
+           IF CSVOutputWanted
+              CLOSE SurnameCSVFile
+           END-IF
+
+           IF NOT ReprocessMode
+              PERFORM ArchiveSnapshot
+           END-IF
+
+           PERFORM DistributeReport
+
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RunEndTimestamp
+           PERFORM WriteRunLogEntry
            STOP RUN.
 
+      * Stamps today's run date and the current page number at the top
+      * of the report, ahead of the report's own title line.
+       WriteRunStamp.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RptRunDate
+           MOVE RptRunDate(5:2) TO RptStampMonth
+           MOVE RptRunDate(7:2) TO RptStampDay
+           MOVE RptRunDate(1:4) TO RptStampYear
+           MOVE RptPageNumber TO RptStampPage
+           MOVE "SurnameReport.rpt" TO WS-FileStatusName
+           WRITE PrintLine FROM RptHeadingStamp AFTER ADVANCING 1 LINE
+           PERFORM CheckFileStatus.
+
+      * Checks WS-FileStatus after an OPEN/READ/WRITE against
+      * WS-FileStatusName (set by the caller immediately beforehand),
+      * so a missing or unreadable file gives a readable message
+      * instead of a raw COBOL abend. "00" is success and "10" is the
+      * normal at-end condition already handled by the READ's own AT
+      * END clause -- anything else is treated as fatal.
+       CheckFileStatus.
+           IF WS-FileStatus NOT = "00" AND WS-FileStatus NOT = "10"
+              DISPLAY "File error on " WS-FileStatusName
+                  " - status " WS-FileStatus
+              DISPLAY "Run aborted"
+              STOP RUN
+           END-IF.
+
+      * Works out which physical file CensusFile actually opens: the
+      * live "Census.dat" for a normal run, or the archived
+      * "Census.<ReprocessDate>.dat" snapshot when the operator asked
+      * to reprocess a prior period.
+       DetermineCensusFileName.
+           IF ReprocessMode
+              DISPLAY "Enter effective date of snapshot to reprocess "
+                  "(CCYYMMDD) - " WITH NO ADVANCING
+              ACCEPT ReprocessDate
+              MOVE SPACES TO CensusFileName
+              STRING "Census." DELIMITED BY SIZE
+                  ReprocessDate DELIMITED BY SIZE
+                  ".dat" DELIMITED BY SIZE
+                  INTO CensusFileName
+              END-STRING
+           ELSE
+              MOVE "Census.dat" TO CensusFileName
+           END-IF.
+
+      * Copies the snapshot just processed to a dated archive file
+      * (e.g. "Census.20260630.dat") keyed by its own EffectiveDate,
+      * so a later audit can ask to reprocess this exact period
+      * without having to dig up whatever raw file happened to be
+      * sitting around from that time.
+       ArchiveSnapshot.
+           IF ArchiveEffectiveDate NOT = ZEROS
+              MOVE SPACES TO ArchiveShellCommand
+              STRING "cp Census.dat Census." DELIMITED BY SIZE
+                  ArchiveEffectiveDate DELIMITED BY SIZE
+                  ".dat" DELIMITED BY SIZE
+                  INTO ArchiveShellCommand
+              END-STRING
+              CALL "SYSTEM" USING ArchiveShellCommand
+                  RETURNING ArchiveReturnCode
+              END-CALL
+           END-IF.
+
+      * Routes the finished SurnameReport.rpt to its standing recipient
+      * list (print queue and email) right after it's closed, so it
+      * doesn't sit unnoticed in the batch output directory until
+      * someone remembers to send it on to the county officials.
+       DistributeReport.
+           PERFORM VARYING DistIdx FROM 1 BY 1 UNTIL DistIdx > 2
+              MOVE SPACES TO DistShellCommand
+              STRING FUNCTION TRIM(DistCommandPrefix(DistIdx))
+                      DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  "SurnameReport.rpt" DELIMITED BY SIZE
+                  INTO DistShellCommand
+              END-STRING
+              CALL "SYSTEM" USING DistShellCommand
+                  RETURNING DistReturnCode
+              END-CALL
+           END-PERFORM.
+
+      * Appends one line to RunLog.dat recording when this run started
+      * and ended and how many Census.dat records it processed, so a
+      * later check doesn't have to guess from the report's own
+      * filesystem timestamp whether (or how completely) a run happened.
+       WriteRunLogEntry.
+           OPEN EXTEND RunLogFile
+           IF WS-FileStatus = "35"
+              OPEN OUTPUT RunLogFile
+           END-IF
+           MOVE "RunLog.dat" TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
+           MOVE "SurnameReport" TO RL-ProgramName
+           MOVE WS-RunStartTimestamp TO RL-StartTimestamp
+           MOVE WS-RunEndTimestamp TO RL-EndTimestamp
+           MOVE RunRecordCount TO RL-RecordCount
+           WRITE RunLogRec
+           PERFORM CheckFileStatus
+
+           CLOSE RunLogFile.
+
+      * Reads Census.dat start to finish checking that CountyName then
+      * Surname never goes backwards, before the control-break logic
+      * below ever trusts that ordering.
+       ValidateSortOrder.
+           OPEN INPUT CensusFile
+           MOVE CensusFileName TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
+           MOVE SPACES TO CheckPrevCounty, CheckPrevSurname
+           SET SortOrderValid TO TRUE
+
+           READ CensusFile
+              AT END SET EndOfCensusFile TO TRUE
+           END-READ
+           PERFORM CheckFileStatus
+
+           PERFORM UNTIL EndOfCensusFile
+              IF CountyName < CheckPrevCounty
+                 OR (CountyName = CheckPrevCounty
+                     AND Surname < CheckPrevSurname)
+                 MOVE "N" TO SortOrderFlag
+              END-IF
+              MOVE CountyName TO CheckPrevCounty
+              MOVE Surname TO CheckPrevSurname
+              READ CensusFile
+                 AT END SET EndOfCensusFile TO TRUE
+              END-READ
+              PERFORM CheckFileStatus
+           END-PERFORM
+
+           CLOSE CensusFile.
+
        ProcessCounties.
            MOVE CountyName TO PrevCounty, PrintCountyName
+           MOVE ZEROS TO DistinctSurnameCount
            PERFORM GetSurnameCount UNTIL CountyName NOT = PrevCounty
-           
-           MOVE PopularSurname TO PrintSurname
-           MOVE PopularSurnameCount TO PrintSurnameCount
 
-           WRITE PrintLine FROM SurnameLine AFTER ADVANCING 1 LINE.
+           PERFORM FindTopCountyCount
+           PERFORM PrintTopSurnames
+
+           MOVE DistinctSurnameCount TO PrintDistinctCount
+           MOVE "SurnameReport.rpt" TO WS-FileStatusName
+           WRITE PrintLine FROM DistinctSurnameLine
+               AFTER ADVANCING 1 LINE
+           PERFORM CheckFileStatus.
 
        GetSurnameCount.
            MOVE Surname TO PrevSurname
-           MOVE ZEROS TO PopularSurnameCount
 
            PERFORM VARYING CurrentCount FROM 0 BY 1
                  UNTIL Surname NOT = PrevSurname
-                    OR CountyName NOT = PrevCounty 
+                    OR CountyName NOT = PrevCounty
 
               READ CensusFile
                  AT END SET EndOfCensusFile TO TRUE
               END-READ
+              MOVE CensusFileName TO WS-FileStatusName
+              PERFORM CheckFileStatus
+              IF NOT EndOfCensusFile
+                 ADD 1 TO RunRecordCount
+              END-IF
            END-PERFORM
 
-           IF CurrentCount > PopularSurnameCount
-              MOVE PrevSurname TO PopularSurname
-              MOVE CurrentCount TO PopularSurnameCount 
+           IF DistinctSurnameCount < MaxDistinctSurnames
+              ADD 1 TO DistinctSurnameCount
+              MOVE PrevSurname TO CS-Surname(DistinctSurnameCount)
+              MOVE CurrentCount TO CS-Count(DistinctSurnameCount)
+           ELSE
+              IF NOT DistinctSurnameTableFull
+                 DISPLAY "Warning: county surname table full at "
+                     MaxDistinctSurnames " distinct surnames - "
+                     "remaining surnames in this county will not be "
+                     "counted"
+                 SET DistinctSurnameTableFull TO TRUE
+              END-IF
+           END-IF
+
+           PERFORM RecordNationalSurname.
+
+      * Finds the highest distinct-surname count seen in the county
+      * just finished, so every surname tied for that count can be
+      * printed instead of only the first one encountered.
+       FindTopCountyCount.
+           MOVE ZEROS TO TopCountyCount
+           PERFORM VARYING CS-Idx FROM 1 BY 1
+                 UNTIL CS-Idx > DistinctSurnameCount
+              IF CS-Count(CS-Idx) > TopCountyCount
+                 MOVE CS-Count(CS-Idx) TO TopCountyCount
+              END-IF
+           END-PERFORM.
+
+      * Prints one SurnameLine for every surname in the county that
+      * matches TopCountyCount -- usually just one, but every surname
+      * tied for the top when the data has an exact tie.
+       PrintTopSurnames.
+           MOVE "SurnameReport.rpt" TO WS-FileStatusName
+           PERFORM VARYING CS-Idx FROM 1 BY 1
+                 UNTIL CS-Idx > DistinctSurnameCount
+              IF CS-Count(CS-Idx) = TopCountyCount
+                 MOVE CS-Surname(CS-Idx) TO PrintSurname
+                 MOVE CS-Count(CS-Idx) TO PrintSurnameCount
+                 WRITE PrintLine FROM SurnameLine AFTER ADVANCING 1 LINE
+                 PERFORM CheckFileStatus
+
+                 IF CSVOutputWanted
+                    PERFORM WriteCSVSurnameLine
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+      * Writes the CountyName/Surname/Count row for the surname at
+      * CS-Idx to SurnameReport.csv, the comma-delimited equivalent of
+      * the SurnameLine just printed to the fixed-width report.
+       WriteCSVSurnameLine.
+           MOVE CS-Count(CS-Idx) TO CSV-CountDisplay
+           MOVE SPACES TO CSVLine
+           STRING FUNCTION TRIM(PrintCountyName) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CS-Surname(CS-Idx)) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-CountDisplay) DELIMITED BY SIZE
+               INTO CSVLine
+           END-STRING
+           MOVE "SurnameReport.csv" TO WS-FileStatusName
+           WRITE CSVLine AFTER ADVANCING 1 LINE
+           PERFORM CheckFileStatus.
+
+      * Folds this county's group count for PrevSurname into the
+      * national cross-reference table, adding to an existing entry
+      * if this surname has already turned up in another county.
+       RecordNationalSurname.
+           SET NS-Idx TO 1
+           SEARCH NationalSurnameEntry
+              AT END
+                 IF NationalSurnameCount < MaxNationalSurnames
+                    ADD 1 TO NationalSurnameCount
+                    MOVE PrevSurname TO NS-Surname(NationalSurnameCount)
+                    MOVE CurrentCount TO NS-Count(NationalSurnameCount)
+                 ELSE
+                    IF NOT NationalSurnameTableFull
+                       DISPLAY "Warning: national surname table full "
+                           "at " MaxNationalSurnames " surnames - "
+                           "remaining surnames will not be "
+                           "cross-referenced"
+                       SET NationalSurnameTableFull TO TRUE
+                    END-IF
+                 END-IF
+              WHEN NS-Surname(NS-Idx) = PrevSurname
+                 ADD CurrentCount TO NS-Count(NS-Idx)
+           END-SEARCH.
+
+      * Prints the national alphabetical cross-reference as a second
+      * section of the report, after every county has been processed.
+       WriteCrossReference.
+           MOVE "SurnameReport.rpt" TO WS-FileStatusName
+           WRITE PrintLine FROM CrossRefHeading AFTER ADVANCING 2 LINES
+           PERFORM CheckFileStatus
+           WRITE PrintLine FROM CrossRefColHeads AFTER ADVANCING 1 LINE
+           PERFORM CheckFileStatus
+
+           PERFORM SortNationalSurnames
+
+           PERFORM VARYING CR-SortIdx1 FROM 1 BY 1
+                   UNTIL CR-SortIdx1 > NationalSurnameCount
+              MOVE NS-Surname(CR-SortIdx1) TO CR-Surname
+              MOVE NS-Count(CR-SortIdx1) TO CR-Count
+              WRITE PrintLine FROM CrossRefLine AFTER ADVANCING 1 LINE
+              PERFORM CheckFileStatus
+           END-PERFORM.
+
+      * Simple ascending bubble sort on surname, small enough tables
+      * (one entry per distinct national surname) that this is fine
+      * without pulling in SORT/MERGE machinery.
+       SortNationalSurnames.
+           PERFORM VARYING CR-SortIdx1 FROM 1 BY 1
+                 UNTIL CR-SortIdx1 > NationalSurnameCount - 1
+              COMPUTE CR-SortBound = NationalSurnameCount - CR-SortIdx1
+              PERFORM VARYING CR-SortIdx2 FROM 1 BY 1
+                    UNTIL CR-SortIdx2 > CR-SortBound
+                 PERFORM SwapIfOutOfOrder
+              END-PERFORM
+           END-PERFORM.
+
+      * Swaps the two adjacent national-surname entries at CR-SortIdx2
+      * and CR-SortIdx2 + 1 if they're out of alphabetical order.
+       SwapIfOutOfOrder.
+           IF NS-Surname(CR-SortIdx2) > NS-Surname(CR-SortIdx2 + 1)
+              MOVE NS-Surname(CR-SortIdx2) TO CR-SortTempSurname
+              MOVE NS-Count(CR-SortIdx2) TO CR-SortTempCount
+              MOVE NS-Surname(CR-SortIdx2 + 1)
+                  TO NS-Surname(CR-SortIdx2)
+              MOVE NS-Count(CR-SortIdx2 + 1) TO NS-Count(CR-SortIdx2)
+              MOVE CR-SortTempSurname TO NS-Surname(CR-SortIdx2 + 1)
+              MOVE CR-SortTempCount TO NS-Count(CR-SortIdx2 + 1)
            END-IF.
-           
\ No newline at end of file
