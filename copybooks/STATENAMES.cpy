@@ -0,0 +1,56 @@
+      * State-code-to-name lookup table, StateNum (1-50) in alphabetical
+      * order, for reports that only carry the numeric state code.
+       01 StateNameValues.
+           02 FILLER PIC X(14) VALUE "Alabama".
+           02 FILLER PIC X(14) VALUE "Alaska".
+           02 FILLER PIC X(14) VALUE "Arizona".
+           02 FILLER PIC X(14) VALUE "Arkansas".
+           02 FILLER PIC X(14) VALUE "California".
+           02 FILLER PIC X(14) VALUE "Colorado".
+           02 FILLER PIC X(14) VALUE "Connecticut".
+           02 FILLER PIC X(14) VALUE "Delaware".
+           02 FILLER PIC X(14) VALUE "Florida".
+           02 FILLER PIC X(14) VALUE "Georgia".
+           02 FILLER PIC X(14) VALUE "Hawaii".
+           02 FILLER PIC X(14) VALUE "Idaho".
+           02 FILLER PIC X(14) VALUE "Illinois".
+           02 FILLER PIC X(14) VALUE "Indiana".
+           02 FILLER PIC X(14) VALUE "Iowa".
+           02 FILLER PIC X(14) VALUE "Kansas".
+           02 FILLER PIC X(14) VALUE "Kentucky".
+           02 FILLER PIC X(14) VALUE "Louisiana".
+           02 FILLER PIC X(14) VALUE "Maine".
+           02 FILLER PIC X(14) VALUE "Maryland".
+           02 FILLER PIC X(14) VALUE "Massachusetts".
+           02 FILLER PIC X(14) VALUE "Michigan".
+           02 FILLER PIC X(14) VALUE "Minnesota".
+           02 FILLER PIC X(14) VALUE "Mississippi".
+           02 FILLER PIC X(14) VALUE "Missouri".
+           02 FILLER PIC X(14) VALUE "Montana".
+           02 FILLER PIC X(14) VALUE "Nebraska".
+           02 FILLER PIC X(14) VALUE "Nevada".
+           02 FILLER PIC X(14) VALUE "New Hampshire".
+           02 FILLER PIC X(14) VALUE "New Jersey".
+           02 FILLER PIC X(14) VALUE "New Mexico".
+           02 FILLER PIC X(14) VALUE "New York".
+           02 FILLER PIC X(14) VALUE "North Carolina".
+           02 FILLER PIC X(14) VALUE "North Dakota".
+           02 FILLER PIC X(14) VALUE "Ohio".
+           02 FILLER PIC X(14) VALUE "Oklahoma".
+           02 FILLER PIC X(14) VALUE "Oregon".
+           02 FILLER PIC X(14) VALUE "Pennsylvania".
+           02 FILLER PIC X(14) VALUE "Rhode Island".
+           02 FILLER PIC X(14) VALUE "South Carolina".
+           02 FILLER PIC X(14) VALUE "South Dakota".
+           02 FILLER PIC X(14) VALUE "Tennessee".
+           02 FILLER PIC X(14) VALUE "Texas".
+           02 FILLER PIC X(14) VALUE "Utah".
+           02 FILLER PIC X(14) VALUE "Vermont".
+           02 FILLER PIC X(14) VALUE "Virginia".
+           02 FILLER PIC X(14) VALUE "Washington".
+           02 FILLER PIC X(14) VALUE "West Virginia".
+           02 FILLER PIC X(14) VALUE "Wisconsin".
+           02 FILLER PIC X(14) VALUE "Wyoming".
+
+       01 StateNameTable REDEFINES StateNameValues.
+           02 StateNameEntry PIC X(14) OCCURS 50 TIMES.
