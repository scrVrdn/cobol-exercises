@@ -0,0 +1,10 @@
+      * GadgetStock.dat record layout, shared by every program that
+      * opens the stock file (GadgetShop and the indexed-lookup
+      * transaction programs).
+       01 StockRecord.
+           88 EndOfStockFile VALUE HIGH-VALUES.
+           02 GadgedID PIC 9(6).
+           02 GadgetName PIC X(30).
+           02 QtyInStock PIC 9(4).
+           02 Price PIC 9(4)V99.
+           02 CategoryCode PIC 9(2).
