@@ -0,0 +1,15 @@
+      * Shared report run-date/page-number stamp, written ahead of a
+      * report's own title line so a printed report can always be
+      * tied back to the day it ran without checking the file's
+      * filesystem timestamp.
+       01 RptRunDate PIC 9(8).
+       01 RptPageNumber PIC 9(4) VALUE 1.
+       01 RptHeadingStamp.
+           02 FILLER PIC X(6) VALUE "  Run ".
+           02 RptStampMonth PIC 99.
+           02 FILLER PIC X VALUE "/".
+           02 RptStampDay PIC 99.
+           02 FILLER PIC X VALUE "/".
+           02 RptStampYear PIC 9(4).
+           02 FILLER PIC X(10) VALUE "    Page ".
+           02 RptStampPage PIC ZZZ9.
