@@ -0,0 +1,8 @@
+      * Shared FILE STATUS fields for the CheckFileStatus paragraph
+      * every file-using program performs after OPEN/READ/WRITE, so a
+      * missing or unreadable file produces a readable operator
+      * message instead of a raw COBOL abend. Status "10" (at end) is
+      * not an error -- it is already handled by the READ's own AT
+      * END clause, so CheckFileStatus treats it the same as "00".
+       01 WS-FileStatus PIC XX.
+       01 WS-FileStatusName PIC X(30).
