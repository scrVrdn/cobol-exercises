@@ -0,0 +1,9 @@
+      * Entrants.dat record layout, shared by SummaryReport-1 and the
+      * sort/merge utility that guarantees CourseCode order ahead of it.
+       01 EntrantsRec.
+           88 EndOfFile VALUE HIGH-VALUES.
+           02 StudentId PIC 9(8).
+           02 CourseCode PIC X(5).
+           02 Gender PIC X.
+               88 IsMale VALUE "M".
+               88 IsFemale VALUE "F".
