@@ -0,0 +1,9 @@
+      * Shared run-log record layout: one line per batch program run,
+      * appended to RunLog.dat so a run's start/end time and record
+      * count can be checked without relying on the report file's own
+      * filesystem timestamp.
+       01 RunLogRec.
+           02 RL-ProgramName PIC X(25).
+           02 RL-StartTimestamp PIC 9(14).
+           02 RL-EndTimestamp PIC 9(14).
+           02 RL-RecordCount PIC 9(8).
