@@ -0,0 +1,21 @@
+      * CensusFile.dat record layout, shared by PopulationDetailsReport-2
+      * and the CensusEdit validation pass that runs ahead of it.
+       01 CensusRec.
+           88 EndOfCensusFile VALUE HIGH-VALUES.
+           02 StateNum PIC 99.
+           02 Age PIC 9.
+              88 Child VALUE 1.
+              88 Teen VALUE 2.
+              88 Adult VALUE 3.
+              88 Senior VALUE 4.
+           02 Gender PIC 9.
+              88 Female VALUE 1.
+              88 Male VALUE 2.
+           02 CarOwner PIC X.
+              88 OwnsCar VALUE "Y".
+              88 OwnsNoCar VALUE "N".
+      * Date (CCYYMMDD) this record's snapshot was taken, so an old
+      * quarter can be picked back out of an archived CensusFile and
+      * reprocessed on its own rather than only ever reporting on
+      * whatever ConsolidateRegions last rebuilt CensusFile.dat into.
+           02 EffectiveDate PIC 9(8).
