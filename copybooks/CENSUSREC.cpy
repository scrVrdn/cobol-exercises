@@ -0,0 +1,12 @@
+      * Census.dat record layout, shared by SurnameReport and the
+      * CensusEdit validation pass that runs ahead of it.
+       01 CensusRec.
+           88 EndOfCensusFile VALUE HIGH-VALUES.
+           02 CensusNumber PIC 9(8).
+           02 Surname PIC X(20).
+           02 CountyName PIC X(9).
+      * Date (CCYYMMDD) this record's snapshot was taken, so an old
+      * quarter can be picked back out of an archived Census file and
+      * reprocessed on its own rather than only ever reporting on
+      * whatever is currently sitting in Census.dat.
+           02 EffectiveDate PIC 9(8).
