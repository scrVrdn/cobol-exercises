@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CensusEdit.
+       AUTHOR. io.github.scrvrdn.
+      * Pre-report validation pass for the census input files: neither
+      * SurnameReport nor PopulationDetailsReport-2 checks its census
+      * records for bad codes before processing, so this runs ahead of
+      * both, producing an exception listing of any record with an
+      * invalid code instead of letting bad data flow straight into
+      * the totals or control-break logic.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SurnameCensusFile ASSIGN TO "Census.dat"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-FileStatus.
+
+           SELECT PopulationCensusFile ASSIGN TO "CensusFile.dat"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-FileStatus.
+
+           SELECT CensusEditReport ASSIGN TO "CensusEdit.rpt"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-FileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SurnameCensusFile.
+           COPY CENSUSREC.
+
+       FD PopulationCensusFile.
+           COPY POPCENREC
+               REPLACING CensusRec BY PopCensusRec
+                         EndOfCensusFile BY EndOfPopCensusFile.
+
+       FD CensusEditReport.
+       01 PrintLine PIC X(65).
+
+       WORKING-STORAGE SECTION.
+       COPY FILESTAT.
+       COPY RPTHEAD.
+
+       01 EditFileChoice PIC X VALUE "S".
+           88 EditSurnameCensus VALUE "S".
+           88 EditPopulationCensus VALUE "P".
+
+       01 RecordNumber PIC 9(8) VALUE ZERO.
+       01 RejectCount PIC 9(8) VALUE ZERO.
+
+       01 EditHeading PIC X(32) VALUE "Census Input Validation Report".
+
+       01 ExceptionLine.
+           02 EX-Label PIC X(9) VALUE "Record # ".
+           02 EX-RecordNumber PIC ZZZZZZZ9.
+           02 FILLER PIC X(3) VALUE " - ".
+           02 EX-Reason PIC X(45).
+
+       01 NoRejectsLine PIC X(40)
+           VALUE "No invalid records found".
+
+       01 SummaryLine.
+           02 FILLER PIC X(18) VALUE "Records checked: ".
+           02 SM-RecordCount PIC ZZZZZZZ9.
+           02 FILLER PIC X(16) VALUE "  Rejected: ".
+           02 SM-RejectCount PIC ZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       Main.
+           DISPLAY "Validate (S)urname Census.dat or "
+               "(P)opulation CensusFile.dat - " WITH NO ADVANCING
+           ACCEPT EditFileChoice
+
+           OPEN OUTPUT CensusEditReport
+           MOVE "CensusEdit.rpt" TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
+           PERFORM WriteRunStamp
+           MOVE "CensusEdit.rpt" TO WS-FileStatusName
+           WRITE PrintLine FROM EditHeading AFTER ADVANCING 2 LINES
+           PERFORM CheckFileStatus
+
+           IF EditPopulationCensus
+              PERFORM EditPopulationCensusFile
+           ELSE
+              PERFORM EditSurnameCensusFile
+           END-IF
+
+           IF RejectCount = 0
+              MOVE "CensusEdit.rpt" TO WS-FileStatusName
+              WRITE PrintLine FROM NoRejectsLine AFTER ADVANCING 2 LINES
+              PERFORM CheckFileStatus
+           END-IF
+
+           MOVE RecordNumber TO SM-RecordCount
+           MOVE RejectCount TO SM-RejectCount
+           MOVE "CensusEdit.rpt" TO WS-FileStatusName
+           WRITE PrintLine FROM SummaryLine AFTER ADVANCING 2 LINES
+           PERFORM CheckFileStatus
+
+           CLOSE CensusEditReport
+           STOP RUN.
+
+      * Stamps today's run date and the current page number at the top
+      * of the report, ahead of the report's own title line.
+       WriteRunStamp.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RptRunDate
+           MOVE RptRunDate(5:2) TO RptStampMonth
+           MOVE RptRunDate(7:2) TO RptStampDay
+           MOVE RptRunDate(1:4) TO RptStampYear
+           MOVE RptPageNumber TO RptStampPage
+           MOVE "CensusEdit.rpt" TO WS-FileStatusName
+           WRITE PrintLine FROM RptHeadingStamp AFTER ADVANCING 1 LINE
+           PERFORM CheckFileStatus.
+
+      * Checks WS-FileStatus after an OPEN/READ/WRITE against
+      * WS-FileStatusName (set by the caller immediately beforehand),
+      * so a missing or unreadable file gives a readable message
+      * instead of a raw COBOL abend. "00" is success and "10" is the
+      * normal at-end condition already handled by the READ's own AT
+      * END clause -- anything else is treated as fatal.
+       CheckFileStatus.
+           IF WS-FileStatus NOT = "00" AND WS-FileStatus NOT = "10"
+              DISPLAY "File error on " WS-FileStatusName
+                  " - status " WS-FileStatus
+              DISPLAY "Run aborted"
+              STOP RUN
+           END-IF.
+
+      * Validates Census.dat (SurnameReport's input): CensusNumber must
+      * be non-zero, and Surname/CountyName must not be blank.
+       EditSurnameCensusFile.
+           OPEN INPUT SurnameCensusFile
+           MOVE "Census.dat" TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
+           READ SurnameCensusFile
+              AT END SET EndOfCensusFile TO TRUE
+           END-READ
+           PERFORM CheckFileStatus
+
+           PERFORM UNTIL EndOfCensusFile
+              ADD 1 TO RecordNumber
+
+              IF CensusNumber OF CensusRec = ZERO
+                 PERFORM ReportRejectCensusNumber
+              END-IF
+              IF Surname OF CensusRec = SPACES
+                 PERFORM ReportRejectSurname
+              END-IF
+              IF CountyName OF CensusRec = SPACES
+                 PERFORM ReportRejectCountyName
+              END-IF
+
+              READ SurnameCensusFile
+                 AT END SET EndOfCensusFile TO TRUE
+              END-READ
+              PERFORM CheckFileStatus
+           END-PERFORM
+
+           CLOSE SurnameCensusFile.
+
+       ReportRejectCensusNumber.
+           ADD 1 TO RejectCount
+           MOVE RecordNumber TO EX-RecordNumber
+           MOVE "CensusNumber is zero" TO EX-Reason
+           MOVE "CensusEdit.rpt" TO WS-FileStatusName
+           WRITE PrintLine FROM ExceptionLine AFTER ADVANCING 1 LINE
+           PERFORM CheckFileStatus.
+
+       ReportRejectSurname.
+           ADD 1 TO RejectCount
+           MOVE RecordNumber TO EX-RecordNumber
+           MOVE "Surname is blank" TO EX-Reason
+           MOVE "CensusEdit.rpt" TO WS-FileStatusName
+           WRITE PrintLine FROM ExceptionLine AFTER ADVANCING 1 LINE
+           PERFORM CheckFileStatus.
+
+       ReportRejectCountyName.
+           ADD 1 TO RejectCount
+           MOVE RecordNumber TO EX-RecordNumber
+           MOVE "CountyName is blank" TO EX-Reason
+           MOVE "CensusEdit.rpt" TO WS-FileStatusName
+           WRITE PrintLine FROM ExceptionLine AFTER ADVANCING 1 LINE
+           PERFORM CheckFileStatus.
+
+      * Validates CensusFile.dat (PopulationDetailsReport-2's input):
+      * StateNum must be 1-50, Age one of the four 88-level categories,
+      * Gender Female or Male, and CarOwner Y or N -- the same codes
+      * PopulationDetailsReport-2's own ValidateCensusRec checks,
+      * except CarOwner, which that inline check doesn't cover.
+       EditPopulationCensusFile.
+           OPEN INPUT PopulationCensusFile
+           MOVE "CensusFile.dat" TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
+           READ PopulationCensusFile
+              AT END SET EndOfPopCensusFile TO TRUE
+           END-READ
+           PERFORM CheckFileStatus
+
+           PERFORM UNTIL EndOfPopCensusFile
+              ADD 1 TO RecordNumber
+
+              IF StateNum OF PopCensusRec < 1
+                 OR StateNum OF PopCensusRec > 50
+                 PERFORM ReportRejectStateNum
+              END-IF
+              IF NOT (Child OF PopCensusRec OR Teen OF PopCensusRec
+                      OR Adult OF PopCensusRec
+                      OR Senior OF PopCensusRec)
+                 PERFORM ReportRejectAge
+              END-IF
+              IF NOT (Female OF PopCensusRec OR Male OF PopCensusRec)
+                 PERFORM ReportRejectGender
+              END-IF
+              IF NOT (OwnsCar OF PopCensusRec
+                      OR OwnsNoCar OF PopCensusRec)
+                 PERFORM ReportRejectCarOwner
+              END-IF
+
+              READ PopulationCensusFile
+                 AT END SET EndOfPopCensusFile TO TRUE
+              END-READ
+              PERFORM CheckFileStatus
+           END-PERFORM
+
+           CLOSE PopulationCensusFile.
+
+       ReportRejectStateNum.
+           ADD 1 TO RejectCount
+           MOVE RecordNumber TO EX-RecordNumber
+           MOVE "StateNum out of range 1-50" TO EX-Reason
+           MOVE "CensusEdit.rpt" TO WS-FileStatusName
+           WRITE PrintLine FROM ExceptionLine AFTER ADVANCING 1 LINE
+           PERFORM CheckFileStatus.
+
+       ReportRejectAge.
+           ADD 1 TO RejectCount
+           MOVE RecordNumber TO EX-RecordNumber
+           MOVE "Age is not a valid category" TO EX-Reason
+           MOVE "CensusEdit.rpt" TO WS-FileStatusName
+           WRITE PrintLine FROM ExceptionLine AFTER ADVANCING 1 LINE
+           PERFORM CheckFileStatus.
+
+       ReportRejectGender.
+           ADD 1 TO RejectCount
+           MOVE RecordNumber TO EX-RecordNumber
+           MOVE "Gender is not Male or Female" TO EX-Reason
+           MOVE "CensusEdit.rpt" TO WS-FileStatusName
+           WRITE PrintLine FROM ExceptionLine AFTER ADVANCING 1 LINE
+           PERFORM CheckFileStatus.
+
+       ReportRejectCarOwner.
+           ADD 1 TO RejectCount
+           MOVE RecordNumber TO EX-RecordNumber
+           MOVE "CarOwner is not Y or N" TO EX-Reason
+           MOVE "CensusEdit.rpt" TO WS-FileStatusName
+           WRITE PrintLine FROM ExceptionLine AFTER ADVANCING 1 LINE
+           PERFORM CheckFileStatus.
