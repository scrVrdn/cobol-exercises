@@ -4,12 +4,43 @@
       * Programming exercise from: Coughlan (2014), ch. 5
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CalcAuditFile ASSIGN TO "CalcAudit.dat"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-FileStatus.
+
+           SELECT CalcTransactionFile ASSIGN TO "CalcTransactions.dat"
+              ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+      * One calculation per record, for batch mode -- lets a whole
+      * day's worth of calculations run unattended instead of one
+      * ACCEPT at a time.
+       FD CalcTransactionFile.
+       01 CalcTransactionRec.
+           88 EndOfTransactions VALUE HIGH-VALUES.
+           02 CT-Num1 PIC 9(6).
+           02 CT-Operator PIC X.
+           02 CT-Num2 PIC 9(6).
+
+      * Audit trail of every calculation performed, successful or not,
+      * so a later review can see what was entered and what (if
+      * anything) it produced.
+       FD CalcAuditFile.
+       01 CalcAuditRec.
+           02 CA-Date PIC 9(8).
+           02 CA-Num1 PIC 9(6).
+           02 CA-Operator PIC X.
+           02 CA-Num2 PIC 9(6).
+           02 CA-Result PIC S9(12)V99.
+           02 CA-ErrorFlag PIC X.
+
        WORKING-STORAGE SECTION.
-       01 Num1 PIC 9.
-       01 Num2 PIC 9.
-       01 Result PIC S99V99.
+       01 Num1 PIC 9(6).
+       01 Num2 PIC 9(6).
+       01 Result PIC S9(12)V99.
        01 Operator PIC X.
            88 AdditionOperator VALUE "+".
            88 SubtractionOperator VALUE "-".
@@ -17,15 +48,72 @@
            88 DivisionOperator VALUE "/".
            88 ValidOperator VALUE "+", "-", "*", "/".
 
+       01 DivisionByZeroFlag PIC X VALUE "N".
+           88 DivisionByZero VALUE "Y".
+
+       01 BatchModeFlag PIC X VALUE "N".
+           88 RunBatchMode VALUE "Y".
+
+       COPY FILESTAT.
+
        PROCEDURE DIVISION.
        Main.
-       
-           DISPLAY "Enter a single digit number - " WITH NO ADVANCING
+           DISPLAY "Batch mode - read calculations from "
+               "CalcTransactions.dat? (Y/N) - " WITH NO ADVANCING
+           ACCEPT BatchModeFlag
+
+           IF RunBatchMode
+               PERFORM RunBatch
+           ELSE
+               PERFORM RunInteractive
+           END-IF
+
+           STOP RUN.
+
+      * Prompts for a single calculation at the terminal, same as the
+      * original one-shot version of this program.
+       RunInteractive.
+           DISPLAY "Enter a number (up to 6 digits) - "
+               WITH NO ADVANCING
            ACCEPT Num1
-           DISPLAY "Enter a single digit number - " WITH NO ADVANCING
+           DISPLAY "Enter a number (up to 6 digits) - "
+               WITH NO ADVANCING
            ACCEPT Num2
            DISPLAY "Enter operator - " WITH NO ADVANCING
            ACCEPT Operator
+
+           PERFORM DoCalculation
+           PERFORM LogCalculation.
+
+      * Runs every calculation in CalcTransactions.dat unattended,
+      * logging each one the same way an interactive run would.
+       RunBatch.
+           OPEN INPUT CalcTransactionFile
+           READ CalcTransactionFile
+               AT END SET EndOfTransactions TO TRUE
+           END-READ
+
+           PERFORM UNTIL EndOfTransactions
+               MOVE CT-Num1 TO Num1
+               MOVE CT-Operator TO Operator
+               MOVE CT-Num2 TO Num2
+
+               PERFORM DoCalculation
+               PERFORM LogCalculation
+
+               READ CalcTransactionFile
+                   AT END SET EndOfTransactions TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE CalcTransactionFile.
+
+      * Performs the calculation for whatever is currently in
+      * Num1/Operator/Num2 and displays the result, shared by both
+      * interactive and batch modes.
+       DoCalculation.
+           MOVE "N" TO DivisionByZeroFlag
+
            EVALUATE TRUE
                WHEN AdditionOperator ADD Num1 TO Num2 GIVING Result
                WHEN SubtractionOperator SUBTRACT Num1 FROM Num2 GIVING
@@ -33,9 +121,51 @@
                WHEN MultiplicationOperator MULTIPLY Num1 BY Num2
                  GIVING Result
                WHEN DivisionOperator DIVIDE Num1 By Num2 GIVING Result
+                 ON SIZE ERROR
+                    DISPLAY "Cannot divide by zero"
+                    SET DivisionByZero TO TRUE
+                 END-DIVIDE
            END-EVALUATE
-    
-           IF ValidOperator
+
+           IF ValidOperator AND NOT DivisionByZero
                DISPLAY Result
+           END-IF.
+
+      * Appends a record of this calculation to CalcAudit.dat,
+      * regardless of whether it succeeded, so the audit trail covers
+      * invalid operators and divide-by-zero attempts too.
+       LogCalculation.
+           OPEN EXTEND CalcAuditFile
+           IF WS-FileStatus = "35"
+              OPEN OUTPUT CalcAuditFile
            END-IF
-           STOP RUN.
+           MOVE "CalcAudit.dat" TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CA-Date
+           MOVE Num1 TO CA-Num1
+           MOVE Num2 TO CA-Num2
+           MOVE Operator TO CA-Operator
+
+           IF ValidOperator AND NOT DivisionByZero
+               MOVE "N" TO CA-ErrorFlag
+               MOVE Result TO CA-Result
+           ELSE
+               MOVE "Y" TO CA-ErrorFlag
+               MOVE ZEROS TO CA-Result
+           END-IF
+
+           WRITE CalcAuditRec
+           CLOSE CalcAuditFile.
+
+      * Checks WS-FileStatus after an OPEN/WRITE against
+      * WS-FileStatusName (set by the caller immediately beforehand),
+      * so a missing or unreadable file gives a readable message
+      * instead of a raw COBOL abend.
+       CheckFileStatus.
+           IF WS-FileStatus NOT = "00"
+              DISPLAY "File error on " WS-FileStatusName
+                  " - status " WS-FileStatus
+              DISPLAY "Run aborted"
+              STOP RUN
+           END-IF.
