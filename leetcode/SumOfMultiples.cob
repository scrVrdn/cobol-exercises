@@ -8,8 +8,16 @@
       * range satisfying the constraint.
        
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SumReport ASSIGN TO "SumOfMultiples.rpt"
+              ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD SumReport.
+       01 PrintLine PIC X(40).
+
        WORKING-STORAGE SECTION.
        01 Num PIC 9(4).
        01 SumOfMultiples PIC 9(9) VALUE ZEROS.
@@ -17,22 +25,113 @@
        01 Counter PIC 9(4).
        01 PrintSum PIC ZZZ,ZZZ,ZZZ.
 
+      * The divisor set defaults to the original 3/5/7, but the user
+      * can supply a different set of up to 9 divisors instead.
+       01 NumDivisors PIC 9 VALUE ZERO.
+       01 Divisors.
+           02 DivisorEntry OCCURS 1 TO 9 TIMES
+                    DEPENDING ON NumDivisors
+                    INDEXED BY Div-Idx.
+              03 Divisor PIC 9(4).
+
+       01 MultipleFoundFlag PIC X VALUE "N".
+           88 MultipleFound VALUE "Y".
+
+       01 ReportHeading PIC X(24) VALUE "Sum Of Multiples Report".
+       01 NumLine.
+           02 FILLER PIC X(11) VALUE "Checked n: ".
+           02 PrintNum PIC ZZZ9.
+       01 DivisorLine.
+           02 FILLER PIC X(18) VALUE "Divisor checked: ".
+           02 PrintDivisor PIC ZZZ9.
+       01 SumLine.
+           02 FILLER PIC X(5) VALUE "Sum: ".
+           02 PrintReportSum PIC ZZZ,ZZZ,ZZZ.
+
+       COPY RPTHEAD.
+
        PROCEDURE DIVISION.
        Main.
+           PERFORM GetDivisors
+
            DISPLAY "Enter a number >= 1: " WITH NO ADVANCING
            ACCEPT Num
-           
+
            PERFORM VARYING Counter FROM 1 BY 1 UNTIL Counter > Num
-              EVALUATE TRUE
-                 WHEN FUNCTION MOD (Counter, 3) = 0
-                    ADD Counter TO SumOfMultiples
-                 WHEN FUNCTION MOD (Counter, 5) = 0
-                    ADD Counter TO SumOfMultiples
-                 WHEN FUNCTION MOD (Counter, 7) = 0
-                    ADD Counter TO SumOfMultiples
-               END-EVALUATE 
+              PERFORM CheckDivisors
            END-PERFORM
-           
+
            MOVE SumOfMultiples TO PrintSum
            DISPLAY PrintSum
+
+           PERFORM WriteReport
            STOP RUN.
+
+      * Reads the divisor set to check each number against, defaulting
+      * to the original 3, 5, 7 if the user enters 0.
+       GetDivisors.
+           DISPLAY "How many divisors to check (1-9, 0 for "
+               "default 3/5/7) - " WITH NO ADVANCING
+           ACCEPT NumDivisors
+
+           IF NumDivisors = 0
+              MOVE 3 TO NumDivisors
+              MOVE 3 TO Divisor(1)
+              MOVE 5 TO Divisor(2)
+              MOVE 7 TO Divisor(3)
+           ELSE
+              PERFORM VARYING Div-Idx FROM 1 BY 1
+                    UNTIL Div-Idx > NumDivisors
+                 DISPLAY "Enter divisor " Div-Idx " - "
+                     WITH NO ADVANCING
+                 ACCEPT Divisor(Div-Idx)
+              END-PERFORM
+           END-IF.
+
+      * Adds Counter to the running sum once if it's a multiple of any
+      * divisor in the set, instead of once per matching divisor, so a
+      * number divisible by more than one divisor still counts once.
+       CheckDivisors.
+           MOVE "N" TO MultipleFoundFlag
+           PERFORM VARYING Div-Idx FROM 1 BY 1
+                 UNTIL Div-Idx > NumDivisors
+              IF NOT MultipleFound
+                 AND FUNCTION MOD (Counter, Divisor(Div-Idx)) = 0
+                 SET MultipleFound TO TRUE
+              END-IF
+           END-PERFORM
+
+           IF MultipleFound
+              ADD Counter TO SumOfMultiples
+           END-IF.
+
+      * Writes the divisor set, the n checked, and the resulting sum
+      * to SumOfMultiples.rpt for a permanent record of the run.
+      * Stamps today's run date and the current page number at the top
+      * of the report, ahead of the report's own title line.
+       WriteRunStamp.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RptRunDate
+           MOVE RptRunDate(5:2) TO RptStampMonth
+           MOVE RptRunDate(7:2) TO RptStampDay
+           MOVE RptRunDate(1:4) TO RptStampYear
+           MOVE RptPageNumber TO RptStampPage
+           WRITE PrintLine FROM RptHeadingStamp AFTER ADVANCING 1 LINE.
+
+       WriteReport.
+           OPEN OUTPUT SumReport
+           PERFORM WriteRunStamp
+           WRITE PrintLine FROM ReportHeading AFTER ADVANCING 1 LINE
+
+           MOVE Num TO PrintNum
+           WRITE PrintLine FROM NumLine AFTER ADVANCING 2 LINES
+
+           PERFORM VARYING Div-Idx FROM 1 BY 1
+                 UNTIL Div-Idx > NumDivisors
+              MOVE Divisor(Div-Idx) TO PrintDivisor
+              WRITE PrintLine FROM DivisorLine AFTER ADVANCING 1 LINE
+           END-PERFORM
+
+           MOVE SumOfMultiples TO PrintReportSum
+           WRITE PrintLine FROM SumLine AFTER ADVANCING 2 LINES
+
+           CLOSE SumReport.
