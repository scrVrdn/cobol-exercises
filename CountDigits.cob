@@ -5,31 +5,84 @@
       * return the number of digits in num that divide num.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NumberFile ASSIGN TO "Numbers.dat"
+              ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * One number per record, for batch mode.
+       FD NumberFile.
+       01 NumberRec.
+           88 EndOfNumbers VALUE HIGH-VALUES.
+           02 NF-InputNumber PIC 9(9).
 
-       DATA DIVISION. 
        WORKING-STORAGE SECTION.
-       01 Number PIC 9(9).
+       01 InputNumber PIC 9(9).
        01 Digit PIC 9.
        01 TempNumber PIC 9(9).
        01 Counter PIC 9.
 
+       01 BatchModeFlag PIC X VALUE "N".
+           88 RunBatchMode VALUE "Y".
+
        PROCEDURE DIVISION.
        Main.
+           DISPLAY "Batch mode - read numbers from Numbers.dat? "
+               "(Y/N) - " WITH NO ADVANCING
+           ACCEPT BatchModeFlag
+
+           IF RunBatchMode
+               PERFORM RunBatch
+           ELSE
+               PERFORM RunInteractive
+           END-IF
+
+           STOP RUN.
+
+      * Prompts for a single number at the terminal, same as the
+      * original one-shot version of this program.
+       RunInteractive.
            DISPLAY "Enter a number: " WITH NO ADVANCING
-           ACCEPT Number
+           ACCEPT InputNumber
 
-           MOVE Number TO TempNumber
+           PERFORM ProcessNumber.
 
-           PERFORM CountDigits
-           DISPLAY Counter
+      * Runs every number in Numbers.dat unattended, displaying a
+      * count for each one in turn.
+       RunBatch.
+           OPEN INPUT NumberFile
+           READ NumberFile
+               AT END SET EndOfNumbers TO TRUE
+           END-READ
+
+           PERFORM UNTIL EndOfNumbers
+               MOVE NF-InputNumber TO InputNumber
+               PERFORM ProcessNumber
+
+               READ NumberFile
+                   AT END SET EndOfNumbers TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE NumberFile.
+
+      * Counts InputNumber's self-dividing digits and displays the result,
+      * shared by both interactive and batch modes.
+       ProcessNumber.
+           MOVE InputNumber TO TempNumber
            MOVE ZEROS TO Counter
 
-           STOP RUN.
+           PERFORM CountDigits
+           DISPLAY Counter.
 
        CountDigits.
            PERFORM UNTIL TempNumber = 0
                DIVIDE TempNumber BY 10 GIVING TempNumber REMAINDER Digit
-               IF FUNCTION MOD (Number, Digit) = 0
-                  ADD 1 TO Counter 
+               IF Digit NOT = 0
+                  IF FUNCTION MOD (InputNumber, Digit) = 0
+                     ADD 1 TO Counter
+                  END-IF
                END-IF
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM.
