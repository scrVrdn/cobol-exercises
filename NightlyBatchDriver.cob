@@ -0,0 +1,306 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NightlyBatchDriver.
+       AUTHOR. io.github.scrvrdn.
+      * Runs the report suite's compiled executables in sequence for
+      * an unattended nightly cycle, logging each step's outcome.
+      * Each report program ends with its own STOP RUN (needed so it
+      * can still be run standalone), which would end the whole batch
+      * run-unit if CALLed in-process -- so steps are shelled out to as
+      * separate processes via the SYSTEM library routine instead of a
+      * normal subprogram CALL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BatchLogFile ASSIGN TO "NightlyBatch.log"
+              ORGANIZATION IS SEQUENTIAL.
+
+      * Where CALL "SYSTEM" is told to drop each step's input-file
+      * byte count, so the control total below can be computed from it.
+           SELECT ControlTotalFile ASSIGN TO "reclen.tmp"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Canonical ACCEPT answers for the step about to run, written
+      * fresh by WriteStepStdin and piped into the step's stdin -- a
+      * step shelled out to with no stdin wiring would otherwise hit
+      * every one of its prompts against a closed/EOF stdin and take
+      * whatever default that leaves the field at, which is not
+      * necessarily the answer a nightly run should be giving.
+           SELECT StepStdinFile ASSIGN TO "stepinput.tmp"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Read back afterwards to reconcile a step's own record count
+      * (req044) against the control total above -- the two are
+      * derived independently (one by the shell from the input file's
+      * byte size, the other by the report program's own read loop),
+      * so a step that disagrees with itself is worth flagging.
+           SELECT RunLogFile ASSIGN TO "RunLog.dat"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-FileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BatchLogFile.
+       01 LogLine PIC X(100).
+
+       FD ControlTotalFile.
+       01 ControlTotalLine PIC X(20).
+
+       FD StepStdinFile.
+       01 StepStdinLine PIC X(10).
+
+       FD RunLogFile.
+           COPY RUNLOG.
+
+       WORKING-STORAGE SECTION.
+       COPY FILESTAT.
+
+       01 NumSteps PIC 99 VALUE 6.
+       01 BatchSteps.
+           02 BatchStep OCCURS 6 TIMES INDEXED BY Step-Idx.
+              03 StepProgram PIC X(30).
+              03 StepInputFile PIC X(30).
+              03 StepRecLen PIC 9(4).
+              03 StepAnswerCount PIC 9 VALUE ZERO.
+              03 StepAnswer OCCURS 3 TIMES INDEXED BY Answer-Idx.
+                 04 StepAnswerText PIC X(10) VALUE SPACES.
+      * Only SurnameReport, PopulationDetailsReport-2, and
+      * SummaryReport-1 append a RunLog.dat entry of their own (req044)
+      * -- GadgetShop, EntrantsSort, and WordFrequency don't, so there
+      * is nothing to reconcile the control total against for those.
+              03 StepRunLogFlag PIC X VALUE "N".
+                 88 StepWritesRunLog VALUE "Y".
+
+       01 ShellCommand PIC X(80).
+       01 CountCommand PIC X(60).
+       01 StepReturnCode PIC S9(9) COMP VALUE ZERO.
+       01 FailedStepCount PIC 99 VALUE ZERO.
+       01 InputByteCount PIC 9(10).
+       01 InputRecordCount PIC 9(8).
+
+       01 EndOfRunLogFlag PIC X VALUE "N".
+           88 EndOfRunLog VALUE "Y".
+       01 OutputRecordCount PIC 9(8).
+       01 ReconFoundFlag PIC X VALUE "N".
+           88 ReconFound VALUE "Y".
+
+       01 LogHeading PIC X(26) VALUE "Nightly Batch Driver Run:".
+       01 LogRunDate PIC 9(8).
+
+       01 LogStepLine.
+           02 FILLER PIC X(8) VALUE "  Step ".
+           02 PrintStepProgram PIC X(30).
+           02 FILLER PIC X(9) VALUE " status: ".
+           02 PrintStepStatus PIC X(9).
+           02 FILLER PIC X(16) VALUE "  input recs: ".
+           02 PrintInputRecordCount PIC ZZZZZZZ9.
+           02 FILLER PIC X(10) VALUE "  recon: ".
+           02 PrintReconStatus PIC X(10).
+
+       01 LogSummaryLine.
+           02 FILLER PIC X(18) VALUE "Steps failed:    ".
+           02 PrintFailedCount PIC Z9.
+
+       PROCEDURE DIVISION.
+       Main.
+           PERFORM InitializeSteps
+
+           OPEN OUTPUT BatchLogFile
+           MOVE FUNCTION CURRENT-DATE(1:8) TO LogRunDate
+           WRITE LogLine FROM LogHeading AFTER ADVANCING 1 LINE
+           MOVE LogRunDate TO LogLine
+           WRITE LogLine AFTER ADVANCING 1 LINE
+
+           PERFORM VARYING Step-Idx FROM 1 BY 1
+                 UNTIL Step-Idx > NumSteps
+               PERFORM RunStep
+           END-PERFORM
+
+           MOVE FailedStepCount TO PrintFailedCount
+           WRITE LogLine FROM LogSummaryLine AFTER ADVANCING 2 LINES
+
+           CLOSE BatchLogFile
+           STOP RUN.
+
+      * The report suite, run in a sensible dependency order -- stock
+      * and census-based reports first, word frequency last since it
+      * doesn't depend on any of the others' output.
+      * StepAnswer(n) holds the canonical reply for each of a step's
+      * ACCEPT prompts, in the order the program asks them, so
+      * WriteStepStdin can feed them in over stdin -- GadgetShop and
+      * EntrantsSort have none and get an empty stdin, SurnameReport
+      * and PopulationDetailsReport-2 decline CSV/reprocess prompts
+      * (plus PopulationDetailsReport-2's sort option, taken as-is),
+      * and SummaryReport-1/WordFrequency decline compare/resume and
+      * take WordFrequency's default top-word count.
+       InitializeSteps.
+           MOVE "GadgetShop" TO StepProgram(1)
+           MOVE "NewGadgets.dat" TO StepInputFile(1)
+           MOVE 48 TO StepRecLen(1)
+           MOVE 0 TO StepAnswerCount(1)
+
+           MOVE "SurnameReport" TO StepProgram(2)
+           MOVE "Census.dat" TO StepInputFile(2)
+           MOVE 45 TO StepRecLen(2)
+           MOVE 2 TO StepAnswerCount(2)
+           MOVE "N" TO StepAnswerText(2, 1)
+           MOVE "N" TO StepAnswerText(2, 2)
+           MOVE "Y" TO StepRunLogFlag(2)
+
+           MOVE "PopulationDetailsReport-2" TO StepProgram(3)
+           MOVE "CensusFile.dat" TO StepInputFile(3)
+           MOVE 13 TO StepRecLen(3)
+           MOVE 3 TO StepAnswerCount(3)
+           MOVE "N" TO StepAnswerText(3, 1)
+           MOVE "N" TO StepAnswerText(3, 2)
+           MOVE "N" TO StepAnswerText(3, 3)
+           MOVE "Y" TO StepRunLogFlag(3)
+
+      * Must run ahead of SummaryReport-1 -- the student-system
+      * extract doesn't guarantee CourseCode order, and
+      * SummaryReport-1's control-break logic needs it sorted.
+           MOVE "EntrantsSort" TO StepProgram(4)
+           MOVE "Entrants.dat" TO StepInputFile(4)
+           MOVE 14 TO StepRecLen(4)
+           MOVE 0 TO StepAnswerCount(4)
+
+           MOVE "SummaryReport-1" TO StepProgram(5)
+           MOVE "Entrants.dat" TO StepInputFile(5)
+           MOVE 14 TO StepRecLen(5)
+           MOVE 1 TO StepAnswerCount(5)
+           MOVE "N" TO StepAnswerText(5, 1)
+           MOVE "Y" TO StepRunLogFlag(5)
+
+           MOVE "WordFrequency" TO StepProgram(6)
+           MOVE "DocWords.dat" TO StepInputFile(6)
+           MOVE 20 TO StepRecLen(6)
+           MOVE 2 TO StepAnswerCount(6)
+           MOVE "0" TO StepAnswerText(6, 1)
+           MOVE "N" TO StepAnswerText(6, 2).
+
+      * Shells out to the current step's compiled executable, logs
+      * whether it completed cleanly, and records a control total --
+      * the input file's record count, so an operator can reconcile
+      * how many records each step actually had to work with.
+       RunStep.
+           PERFORM WriteStepStdin
+
+           MOVE SPACES TO ShellCommand
+           STRING "./" DELIMITED BY SIZE
+               FUNCTION TRIM(StepProgram(Step-Idx)) DELIMITED BY SIZE
+               " < stepinput.tmp" DELIMITED BY SIZE
+               INTO ShellCommand
+           CALL "SYSTEM" USING ShellCommand
+               RETURNING StepReturnCode
+           END-CALL
+
+           MOVE StepProgram(Step-Idx) TO PrintStepProgram
+           IF StepReturnCode = ZERO
+               MOVE "OK" TO PrintStepStatus
+           ELSE
+               MOVE "FAILED" TO PrintStepStatus
+               ADD 1 TO FailedStepCount
+           END-IF
+
+           PERFORM ComputeControlTotal
+           MOVE InputRecordCount TO PrintInputRecordCount
+
+           PERFORM ReconcileRunLog
+           IF NOT StepWritesRunLog(Step-Idx)
+               MOVE "N/A" TO PrintReconStatus
+           ELSE
+               IF NOT ReconFound
+                   MOVE "N/A" TO PrintReconStatus
+               ELSE
+                   IF OutputRecordCount = InputRecordCount
+                       MOVE "OK" TO PrintReconStatus
+                   ELSE
+                       MOVE "MISMATCH" TO PrintReconStatus
+                   END-IF
+               END-IF
+           END-IF
+
+           WRITE LogLine FROM LogStepLine AFTER ADVANCING 1 LINE.
+
+      * Writes the current step's canonical answers to stepinput.tmp,
+      * one per line, so RunStep can redirect it into the step's
+      * stdin -- a step with no prompts (StepAnswerCount = 0) just
+      * gets an empty file, which is harmless to a program that never
+      * reads stdin.
+       WriteStepStdin.
+           OPEN OUTPUT StepStdinFile
+           PERFORM VARYING Answer-Idx FROM 1 BY 1
+                 UNTIL Answer-Idx > StepAnswerCount(Step-Idx)
+               MOVE StepAnswerText(Step-Idx, Answer-Idx)
+                   TO StepStdinLine
+               WRITE StepStdinLine
+           END-PERFORM
+           CLOSE StepStdinFile.
+
+      * Computes the current step's input-file record count from its
+      * byte size (via the shell, since COBOL has no generic
+      * record-agnostic file-size primitive) divided by its known
+      * fixed record length. Leaves InputRecordCount at zero if the
+      * input file doesn't exist or the record length isn't set up.
+       ComputeControlTotal.
+           MOVE ZEROS TO InputByteCount, InputRecordCount
+
+      * Reset the control-total scratch file to zero first -- if the
+      * wc below can't open a missing input file, its own output
+      * redirection never gets applied (the input redirection fails
+      * first), so this zero is what's left for a missing-file step.
+           CALL "SYSTEM" USING "echo 0 > reclen.tmp"
+           END-CALL
+
+           MOVE SPACES TO CountCommand
+           STRING "wc -c < " DELIMITED BY SIZE
+               FUNCTION TRIM(StepInputFile(Step-Idx)) DELIMITED BY SIZE
+               " > reclen.tmp 2>/dev/null" DELIMITED BY SIZE
+               INTO CountCommand
+           CALL "SYSTEM" USING CountCommand
+           END-CALL
+
+           OPEN INPUT ControlTotalFile
+           READ ControlTotalFile
+               NOT AT END
+                   IF FUNCTION TEST-NUMVAL(ControlTotalLine) = 0
+                       COMPUTE InputByteCount =
+                           FUNCTION NUMVAL(ControlTotalLine)
+                   END-IF
+           END-READ
+           CLOSE ControlTotalFile
+
+           IF StepRecLen(Step-Idx) > 0
+               COMPUTE InputRecordCount =
+                   InputByteCount / StepRecLen(Step-Idx)
+           END-IF.
+
+      * Looks up the step just run in RunLog.dat (if it's one of the
+      * programs that appends a req044 entry there) and returns the
+      * RL-RecordCount of its most recent entry in OutputRecordCount,
+      * so RunStep can flag a step whose own record count disagrees
+      * with the control total above -- a real reconciliation, since
+      * the two counts are derived independently of each other.
+       ReconcileRunLog.
+           MOVE ZEROS TO OutputRecordCount
+           MOVE "N" TO ReconFoundFlag
+
+           IF StepWritesRunLog(Step-Idx)
+               MOVE "N" TO EndOfRunLogFlag
+               OPEN INPUT RunLogFile
+               IF WS-FileStatus NOT = "35"
+                   READ RunLogFile
+                       AT END SET EndOfRunLog TO TRUE
+                   END-READ
+                   PERFORM UNTIL EndOfRunLog
+                       IF RL-ProgramName = StepProgram(Step-Idx)
+                           MOVE RL-RecordCount TO OutputRecordCount
+                           SET ReconFound TO TRUE
+                       END-IF
+                       READ RunLogFile
+                           AT END SET EndOfRunLog TO TRUE
+                       END-READ
+                   END-PERFORM
+                   CLOSE RunLogFile
+               END-IF
+           END-IF.
