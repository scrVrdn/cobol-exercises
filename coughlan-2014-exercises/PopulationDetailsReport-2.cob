@@ -6,31 +6,106 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CensusFile ASSIGN TO "CensusFile.dat"
+      * Normally "CensusFile.dat", freshly rebuilt by ConsolidateRegions
+      * -- but can be pointed at an archived prior-period snapshot
+      * instead, so an old quarter's report can be regenerated for an
+      * audit. See DetermineCensusFileName.
+           SELECT CensusFile ASSIGN TO DYNAMIC CensusFileName
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-FileStatus.
+
+      * Per-region extracts from the field offices, consolidated into
+      * CensusFile.dat ahead of Main. Each is OPTIONAL since not every
+      * reporting cycle has input from every region.
+           SELECT OPTIONAL RegionFile1 ASSIGN TO "CensusRegionEast.dat"
               ORGANIZATION IS SEQUENTIAL.
 
-           SELECT PopulationReport ASSIGN TO "PopulationReport.rpt"
+           SELECT OPTIONAL RegionFile2 ASSIGN TO "CensusRegionWest.dat"
+              ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPTIONAL RegionFile3 ASSIGN TO "CensusRegionNorth.dat"
+              ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPTIONAL RegionFile4 ASSIGN TO "CensusRegionSouth.dat"
               ORGANIZATION IS SEQUENTIAL.
 
+           SELECT PopulationReport ASSIGN TO "PopulationReport.rpt"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-FileStatus.
+
+           SELECT RunLogFile ASSIGN TO "RunLog.dat"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-FileStatus.
+
+      * Alternate comma-delimited output of the same per-state rows,
+      * for pulling the report into a spreadsheet instead of reading
+      * the fixed-width print layout.
+           SELECT PopulationCSVFile ASSIGN TO "PopulationReport.csv"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-FileStatus.
+
+      * This run's per-state totals, read at the start of the run (as
+      * last run's figures) and rewritten at the end (as this run's
+      * figures), so the next run can show each state's year-over-year
+      * change. OPTIONAL so the very first run, with no history file
+      * yet, just finds nothing to compare against.
+           SELECT OPTIONAL PopulationHistoryFile
+              ASSIGN TO "PopulationHistory.dat"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-FileStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD CensusFile.
-       01 CensusRec.
-           88 EndOfCensusFile VALUE HIGH-VALUES.
-           02 StateNum PIC 99.
-           02 Age PIC 9.
-              88 Child VALUE 1.
-              88 Teen VALUE 2.
-              88 Adult VALUE 3.
-           02 Gender PIC 9.
-              88 Female VALUE 1.
-              88 Male VALUE 2.
-           02 CarOwner PIC X.
-              88 OwnsCar VALUE "Y".
-              88 OwnsNoCar VALUE "N".
-       
+           COPY POPCENREC.
+
+       FD RegionFile1.
+       01 RegionRec1.
+           88 EndOfRegion1 VALUE HIGH-VALUES.
+           02 R1-StateNum PIC 99.
+           02 R1-Age PIC 9.
+           02 R1-Gender PIC 9.
+           02 R1-CarOwner PIC X.
+
+       FD RegionFile2.
+       01 RegionRec2.
+           88 EndOfRegion2 VALUE HIGH-VALUES.
+           02 R2-StateNum PIC 99.
+           02 R2-Age PIC 9.
+           02 R2-Gender PIC 9.
+           02 R2-CarOwner PIC X.
+
+       FD RegionFile3.
+       01 RegionRec3.
+           88 EndOfRegion3 VALUE HIGH-VALUES.
+           02 R3-StateNum PIC 99.
+           02 R3-Age PIC 9.
+           02 R3-Gender PIC 9.
+           02 R3-CarOwner PIC X.
+
+       FD RegionFile4.
+       01 RegionRec4.
+           88 EndOfRegion4 VALUE HIGH-VALUES.
+           02 R4-StateNum PIC 99.
+           02 R4-Age PIC 9.
+           02 R4-Gender PIC 9.
+           02 R4-CarOwner PIC X.
+
        FD PopulationReport.
-       01 ReportLine PIC X(82).
+       01 ReportLine PIC X(151).
+
+       FD RunLogFile.
+           COPY RUNLOG.
+
+       FD PopulationCSVFile.
+       01 CSVLine PIC X(100).
+
+       FD PopulationHistoryFile.
+       01 PopulationHistoryRec.
+           88 EndOfPopulationHistory VALUE HIGH-VALUES.
+           02 PH-StateNum PIC 99.
+           02 PH-CarOwners PIC 9(8).
+           02 PH-TotalPop PIC 9(8).
 
        WORKING-STORAGE SECTION.
        01 ReportHeader.
@@ -53,6 +128,13 @@
            02 FILLER PIC X(4) VALUE "Male".
            02 FILLER PIC X(6) VALUE SPACES.
            02 FILLER PIC X(6) VALUE "Female".
+           02 FILLER PIC X(6) VALUE SPACES.
+           02 FILLER PIC X(4) VALUE "Male".
+           02 FILLER PIC X(6) VALUE SPACES.
+           02 FILLER PIC X(6) VALUE "Female".
+
+       01 USTotalHeading PIC X(40)
+           VALUE "United States Totals:".
 
        01 ColHeaders2.
            02 FILLER PIC XXX VALUE "Num".
@@ -70,10 +152,17 @@
            02 FILLER PIC X(8) VALUE "Children".
            02 FILLER PIC XXX VALUE SPACES.
            02 FILLER PIC X(8) VALUE "Children".
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(7) VALUE "Seniors".
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 FILLER PIC X(7) VALUE "Seniors".
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 FILLER PIC X(7) VALUE "% Cars".
 
        01 PrintLine.
            02 StateNum PIC 99.
-           02 Filler PIC X(4) VALUE SPACES.
+           02 Filler PIC X(2) VALUE SPACES.
+           02 PrintStateName PIC X(14).
            02 PrintCarOwners PIC Z,ZZZ,ZZZ,ZZ9.
            02 MaleAdults PIC BZ,ZZZ,ZZZ,ZZ9.
            02 FemaleAdults PIC BZ,ZZZ,ZZZ,ZZ9.
@@ -81,52 +170,814 @@
            02 FemaleTeens PIC BZ,ZZZ,ZZZ,ZZ9.
            02 MaleChildren PIC BZ,ZZZ,ZZZ,ZZ9.
            02 FemaleChildren PIC BZ,ZZZ,ZZZ,ZZ9.
+           02 MaleSeniors PIC BZ,ZZZ,ZZZ,ZZ9.
+           02 FemaleSeniors PIC BZ,ZZZ,ZZZ,ZZ9.
+           02 PctCarOwners PIC BBZZ9.99.
+
+       01 TotalLine REDEFINES PrintLine.
+           02 TotalLabel PIC X(4).
+           02 FILLER PIC X(147).
+
+       01 GrandCarOwners PIC 9(9).
+       01 GrandPopTotal.
+           02 GrandAgeCategory OCCURS 4 TIMES.
+              03 GrandGenderCategory PIC 9(9) OCCURS 2 TIMES.
 
        01 US-PopulationTable.
            02 State OCCURS 50 TIMES.
               03 PopCarOwners PIC 9(8).
-              03 AgeCategory OCCURS 3 TIMES.
+              03 AgeCategory OCCURS 4 TIMES.
                  04 GenderCategory OCCURS 2 TIMES.
                     05 PopTotal PIC 9(8).
 
        01 StateIdx PIC 99.
+       01 StatePop PIC 9(9).
+
+      * Operator-selected print order for WriteReport: states can be
+      * listed in state-number order (the default) or ranked
+      * descending by car ownership or total population.
+       01 SortOption PIC X VALUE "N".
+           88 SortByCarOwners VALUE "C".
+           88 SortByPopulation VALUE "P".
+
+       01 RankedStatePop.
+           02 RankedPop PIC 9(9) OCCURS 50 TIMES.
+
+       01 RankOrder.
+           02 RankState PIC 99 OCCURS 50 TIMES.
+
+       01 RankIdx PIC 99.
+       01 SortIdx1 PIC 99.
+       01 SortIdx2 PIC 99.
+       01 SortTemp PIC 99.
+
+       01 CensusRecValid PIC X VALUE "Y".
+           88 CensusRecIsValid VALUE "Y".
+       01 RejectedCensusCount PIC 9(6) VALUE ZERO.
+
+      * Start/end timestamps and a count of CensusFile.dat records
+      * read, appended to RunLog.dat as one line once the run finishes.
+       01 WS-RunStartTimestamp PIC 9(14).
+       01 WS-RunEndTimestamp PIC 9(14).
+       01 RunRecordCount PIC 9(8) VALUE ZERO.
+
+      * How many records ConsolidateRegions actually merged in from
+      * the four region extracts, so a cycle where every region file
+      * is missing can be caught instead of silently producing an
+      * empty CensusFile.dat and reporting zero population everywhere.
+       01 ConsolidatedRecordCount PIC 9(8) VALUE ZERO.
+
+      * Lets the operator ask for the per-state rows as a comma-
+      * delimited PopulationReport.csv in addition to the normal
+      * fixed-width report, for loading into a spreadsheet.
+       01 CSVOutputFlag PIC X VALUE "N".
+           88 CSVOutputWanted VALUE "Y".
+       01 CSV-NumDisplay PIC Z(8)9.
+       01 CSV-Pointer PIC 9(4).
+
+      * Standing recipient list for PopulationReport.rpt -- the
+      * legislative committee gets a printed copy and an emailed copy,
+      * routed automatically once the report is finished rather than
+      * left sitting in the batch output directory until someone
+      * remembers to send it. Each entry is a shell command prefix;
+      * the report filename is appended to it to make the full
+      * command.
+       01 DistributionValues.
+           02 FILLER PIC X(60)
+               VALUE "lp -d LegislativeCommitteePrinter ".
+           02 FILLER PIC X(60)
+               VALUE "mail -s PopulationReport committee@example.org <".
+       01 DistributionTable REDEFINES DistributionValues.
+           02 DistCommandPrefix PIC X(60) OCCURS 2 TIMES.
+       01 DistIdx PIC 9.
+       01 DistShellCommand PIC X(90).
+       01 DistReturnCode PIC S9(9) COMP VALUE ZERO.
+
+      * Lets the operator regenerate an old quarter's report from an
+      * archived snapshot instead of a freshly-consolidated
+      * CensusFile.dat -- for an audit that needs the report exactly
+      * as it looked back then, rather than whatever raw file happened
+      * to still be lying around from that time. ReprocessDate is the
+      * effective date (CCYYMMDD) of the snapshot to reprocess;
+      * CensusFileName is the actual file that gets opened, either
+      * "CensusFile.dat" or the matching archive
+      * "CensusFile.<date>.dat". Year-over-year comparison against
+      * PopulationHistory.dat is skipped in this mode, since that
+      * history tracks the latest run, not the period being audited.
+       01 ReprocessFlag PIC X VALUE "N".
+           88 ReprocessMode VALUE "Y".
+       01 ReprocessDate PIC X(8) VALUE SPACES.
+       01 CensusFileName PIC X(24) VALUE "CensusFile.dat".
+       01 RunTodayDate PIC 9(8) VALUE ZEROS.
+       01 ArchiveShellCommand PIC X(90).
+       01 ArchiveReturnCode PIC S9(9) COMP VALUE ZERO.
+
+      * Last run's per-state totals, loaded from PopulationHistory.dat
+      * (if it exists yet) so WriteYoYSection can show each state's
+      * change since then.
+       01 PriorPopulationTable.
+           02 PriorState OCCURS 50 TIMES.
+              03 PriorCarOwners PIC 9(8).
+              03 PriorTotalPop PIC 9(8).
+       01 PriorHistoryFlag PIC X VALUE "N".
+           88 PriorHistoryExists VALUE "Y".
+
+       01 YoYHeading PIC X(40)
+           VALUE "Year-over-Year Change (vs. Last Run):".
+       01 YoYColHeaders.
+           02 FILLER PIC X(5) VALUE "State".
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(14) VALUE "Name".
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 FILLER PIC X(10) VALUE "CarOwners".
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 FILLER PIC X(10) VALUE "Population".
+
+       01 YoYLine.
+           02 YoY-StateNum PIC 99.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 YoY-StateName PIC X(14).
+           02 YoY-CarOwnerChange PIC +Z(7)9.
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 YoY-PopulationChange PIC +Z(7)9.
+
+       01 YoYNoHistoryLine PIC X(60) VALUE
+           "  (no PopulationHistory.dat from a prior run to compare)".
+
+       01 CarOwnerChange PIC S9(8).
+       01 PopulationChange PIC S9(8).
+
+       COPY STATENAMES.
+       COPY RPTHEAD.
+       COPY FILESTAT.
 
        PROCEDURE DIVISION.
        Main.
-           MOVE ZEROS TO US-PopulationTable.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RunStartTimestamp
+           MOVE ZEROS TO US-PopulationTable
+           MOVE ZEROS TO GrandCarOwners
+           MOVE ZEROS TO GrandPopTotal.
+
+           DISPLAY "Sort by (C)ar owners, (P)opulation, or (N)one - "
+               WITH NO ADVANCING
+           ACCEPT SortOption
+
+           DISPLAY "Also write PopulationReport.csv for spreadsheet "
+               "use? (Y/N) - " WITH NO ADVANCING
+           ACCEPT CSVOutputFlag
+
+           DISPLAY "Reprocess an archived prior snapshot instead of "
+               "today's CensusFile.dat? (Y/N) - " WITH NO ADVANCING
+           ACCEPT ReprocessFlag
+           PERFORM DetermineCensusFileName
+
+           IF ReprocessMode
+              DISPLAY "Reprocessing archived snapshot -- "
+                  "year-over-year comparison skipped"
+           ELSE
+              PERFORM ConsolidateRegions
+              IF ConsolidatedRecordCount = 0
+                 DISPLAY "No records found in any of the "
+                     "CensusRegionEast/West/North/South.dat extracts"
+                 DISPLAY "Run aborted"
+                 STOP RUN
+              END-IF
+              PERFORM ArchiveSnapshot
+              PERFORM LoadPopulationHistory
+           END-IF
+
            OPEN INPUT CensusFile.
+           MOVE CensusFileName TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
            OPEN OUTPUT PopulationReport.
+           MOVE "PopulationReport.rpt" TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
+           IF CSVOutputWanted
+              OPEN OUTPUT PopulationCSVFile
+              MOVE "PopulationReport.csv" TO WS-FileStatusName
+              PERFORM CheckFileStatus
+              MOVE SPACES TO CSVLine
+              STRING "StateNum,StateName,CarOwners,MaleAdults,"
+                  DELIMITED BY SIZE
+                  "FemaleAdults,MaleTeens,FemaleTeens,MaleChildren,"
+                  DELIMITED BY SIZE
+                  "FemaleChildren,MaleSeniors,FemaleSeniors"
+                  DELIMITED BY SIZE
+                  INTO CSVLine
+              END-STRING
+              WRITE CSVLine AFTER ADVANCING 1 LINE
+              PERFORM CheckFileStatus
+           END-IF
 
            READ CensusFile
               AT END SET EndOfCensusFile TO TRUE
            END-READ
-           
+           MOVE CensusFileName TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
            PERFORM UNTIL EndOfCensusFile
-              ADD 1 TO PopTotal(StateNum OF CensusRec, Age, Gender)
-              IF OwnsCar
-                 ADD 1 TO PopCarOwners(StateNum OF CensusRec)
+              ADD 1 TO RunRecordCount
+              PERFORM ValidateCensusRec
+              IF CensusRecIsValid
+                 ADD 1 TO PopTotal(StateNum OF CensusRec, Age, Gender)
+                 IF OwnsCar
+                    ADD 1 TO PopCarOwners(StateNum OF CensusRec)
+                 END-IF
+              ELSE
+                 ADD 1 TO RejectedCensusCount
+                 DISPLAY "Rejected census record: StateNum "
+                     StateNum OF CensusRec " Age " Age OF CensusRec
+                     " Gender " Gender OF CensusRec
               END-IF
+              READ CensusFile
+                 AT END SET EndOfCensusFile TO TRUE
+              END-READ
+              MOVE CensusFileName TO WS-FileStatusName
+              PERFORM CheckFileStatus
            END-PERFORM
 
+           IF RejectedCensusCount > 0
+              DISPLAY RejectedCensusCount
+                  " census record(s) rejected for invalid codes"
+           END-IF
+
            PERFORM WriteReport
+           IF NOT ReprocessMode
+              PERFORM WritePopulationHistory
+           END-IF
 
            CLOSE CensusFile, PopulationReport
+           IF CSVOutputWanted
+              CLOSE PopulationCSVFile
+           END-IF
+
+           PERFORM DistributeReport
+
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RunEndTimestamp
+           PERFORM WriteRunLogEntry
            STOP RUN.
 
+      * Routes the finished PopulationReport.rpt to its standing
+      * recipient list (print queue and email) right after it's
+      * closed, so it doesn't sit unnoticed in the batch output
+      * directory until someone remembers to send it on to the
+      * legislative committee.
+       DistributeReport.
+           PERFORM VARYING DistIdx FROM 1 BY 1 UNTIL DistIdx > 2
+              MOVE SPACES TO DistShellCommand
+              STRING FUNCTION TRIM(DistCommandPrefix(DistIdx))
+                      DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  "PopulationReport.rpt" DELIMITED BY SIZE
+                  INTO DistShellCommand
+              END-STRING
+              CALL "SYSTEM" USING DistShellCommand
+                  RETURNING DistReturnCode
+              END-CALL
+           END-PERFORM.
+
+      * Works out which physical file CensusFile actually opens: the
+      * live "CensusFile.dat" for a normal run, or the archived
+      * "CensusFile.<ReprocessDate>.dat" snapshot when the operator
+      * asked to reprocess a prior period.
+       DetermineCensusFileName.
+           IF ReprocessMode
+              DISPLAY "Enter effective date of snapshot to reprocess "
+                  "(CCYYMMDD) - " WITH NO ADVANCING
+              ACCEPT ReprocessDate
+              MOVE SPACES TO CensusFileName
+              STRING "CensusFile." DELIMITED BY SIZE
+                  ReprocessDate DELIMITED BY SIZE
+                  ".dat" DELIMITED BY SIZE
+                  INTO CensusFileName
+              END-STRING
+           ELSE
+              MOVE "CensusFile.dat" TO CensusFileName
+           END-IF.
+
+      * Copies the CensusFile.dat that ConsolidateRegions just rebuilt
+      * to a dated archive (e.g. "CensusFile.20260630.dat") keyed by
+      * today's date, so a later audit can ask to reprocess this exact
+      * period without having to dig up whatever raw file happened to
+      * be sitting around from that time.
+       ArchiveSnapshot.
+           MOVE SPACES TO ArchiveShellCommand
+           STRING "cp CensusFile.dat CensusFile." DELIMITED BY SIZE
+               RunTodayDate DELIMITED BY SIZE
+               ".dat" DELIMITED BY SIZE
+               INTO ArchiveShellCommand
+           END-STRING
+           CALL "SYSTEM" USING ArchiveShellCommand
+               RETURNING ArchiveReturnCode
+           END-CALL.
+
+      * Appends one line to RunLog.dat recording when this run started
+      * and ended and how many CensusFile.dat records it processed, so
+      * a later check doesn't have to guess from the report's own
+      * filesystem timestamp whether (or how completely) a run happened.
+       WriteRunLogEntry.
+           OPEN EXTEND RunLogFile
+           IF WS-FileStatus = "35"
+              OPEN OUTPUT RunLogFile
+           END-IF
+           MOVE "RunLog.dat" TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
+           MOVE "PopulationDetailsReport-2" TO RL-ProgramName
+           MOVE WS-RunStartTimestamp TO RL-StartTimestamp
+           MOVE WS-RunEndTimestamp TO RL-EndTimestamp
+           MOVE RunRecordCount TO RL-RecordCount
+           WRITE RunLogRec
+           PERFORM CheckFileStatus
+
+           CLOSE RunLogFile.
+
+      * Reads last run's per-state totals from PopulationHistory.dat
+      * into PriorPopulationTable, if the file exists yet. Status "05"
+      * (successful open of a missing OPTIONAL file) is expected on the
+      * very first run and just leaves PriorHistoryExists false; any
+      * other non-zero status goes through the normal fatal-error path.
+       LoadPopulationHistory.
+           OPEN INPUT PopulationHistoryFile
+           IF WS-FileStatus = "00" OR WS-FileStatus = "05"
+              READ PopulationHistoryFile
+                 AT END SET EndOfPopulationHistory TO TRUE
+              END-READ
+              PERFORM UNTIL EndOfPopulationHistory
+                 SET PriorHistoryExists TO TRUE
+                 MOVE PH-CarOwners TO PriorCarOwners(PH-StateNum)
+                 MOVE PH-TotalPop TO PriorTotalPop(PH-StateNum)
+                 READ PopulationHistoryFile
+                    AT END SET EndOfPopulationHistory TO TRUE
+                 END-READ
+              END-PERFORM
+              CLOSE PopulationHistoryFile
+           ELSE
+              MOVE "PopulationHistory.dat" TO WS-FileStatusName
+              PERFORM CheckFileStatus
+           END-IF.
+
+      * Overwrites PopulationHistory.dat with this run's per-state
+      * totals, so the next run can compare against them.
+       WritePopulationHistory.
+           OPEN OUTPUT PopulationHistoryFile
+           MOVE "PopulationHistory.dat" TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
+           PERFORM VARYING StateIdx FROM 1 BY 1 UNTIL StateIdx > 50
+              MOVE StateIdx TO PH-StateNum
+              MOVE PopCarOwners(StateIdx) TO PH-CarOwners
+              COMPUTE PH-TotalPop =
+                  PopTotal(StateIdx, 1, 1) + PopTotal(StateIdx, 1, 2)
+                + PopTotal(StateIdx, 2, 1) + PopTotal(StateIdx, 2, 2)
+                + PopTotal(StateIdx, 3, 1) + PopTotal(StateIdx, 3, 2)
+                + PopTotal(StateIdx, 4, 1) + PopTotal(StateIdx, 4, 2)
+              WRITE PopulationHistoryRec
+              PERFORM CheckFileStatus
+           END-PERFORM
+
+           CLOSE PopulationHistoryFile.
+
+      * Checks WS-FileStatus after an OPEN/READ/WRITE against
+      * WS-FileStatusName (set by the caller immediately beforehand),
+      * so a missing or unreadable file gives a readable message
+      * instead of a raw COBOL abend. "00" is success and "10" is the
+      * normal at-end condition already handled by the READ's own AT
+      * END clause -- anything else is treated as fatal.
+       CheckFileStatus.
+           IF WS-FileStatus NOT = "00" AND WS-FileStatus NOT = "10"
+              DISPLAY "File error on " WS-FileStatusName
+                  " - status " WS-FileStatus
+              DISPLAY "Run aborted"
+              STOP RUN
+           END-IF.
+
+      * Guards US-PopulationTable against a bad extract record: valid
+      * StateNum is 1-50, Age must be one of the four 88-level
+      * categories, and Gender must be Female or Male.
+       ValidateCensusRec.
+           SET CensusRecIsValid TO TRUE
+
+           IF StateNum OF CensusRec < 1 OR StateNum OF CensusRec > 50
+              MOVE "N" TO CensusRecValid
+           END-IF
+
+           IF NOT (Child OR Teen OR Adult OR Senior)
+              MOVE "N" TO CensusRecValid
+           END-IF
+
+           IF NOT (Female OR Male)
+              MOVE "N" TO CensusRecValid
+           END-IF.
+
+      * Merges the per-region extracts into CensusFile.dat so the
+      * tally below doesn't care how many region files fed it. Each
+      * region file is OPTIONAL, so a reporting cycle missing one
+      * region's extract simply contributes no records from it.
+       ConsolidateRegions.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RunTodayDate
+           MOVE ZEROS TO ConsolidatedRecordCount
+           OPEN OUTPUT CensusFile
+
+           OPEN INPUT RegionFile1
+           PERFORM MergeRegion1
+           CLOSE RegionFile1
+
+           OPEN INPUT RegionFile2
+           PERFORM MergeRegion2
+           CLOSE RegionFile2
+
+           OPEN INPUT RegionFile3
+           PERFORM MergeRegion3
+           CLOSE RegionFile3
+
+           OPEN INPUT RegionFile4
+           PERFORM MergeRegion4
+           CLOSE RegionFile4
+
+           CLOSE CensusFile.
+
+       MergeRegion1.
+           READ RegionFile1
+               AT END SET EndOfRegion1 TO TRUE
+           END-READ
+
+           PERFORM UNTIL EndOfRegion1
+               MOVE R1-StateNum TO StateNum OF CensusRec
+               MOVE R1-Age TO Age OF CensusRec
+               MOVE R1-Gender TO Gender OF CensusRec
+               MOVE R1-CarOwner TO CarOwner OF CensusRec
+               MOVE RunTodayDate TO EffectiveDate OF CensusRec
+               WRITE CensusRec
+               ADD 1 TO ConsolidatedRecordCount
+
+               READ RegionFile1
+                   AT END SET EndOfRegion1 TO TRUE
+               END-READ
+           END-PERFORM.
+
+       MergeRegion2.
+           READ RegionFile2
+               AT END SET EndOfRegion2 TO TRUE
+           END-READ
+
+           PERFORM UNTIL EndOfRegion2
+               MOVE R2-StateNum TO StateNum OF CensusRec
+               MOVE R2-Age TO Age OF CensusRec
+               MOVE R2-Gender TO Gender OF CensusRec
+               MOVE R2-CarOwner TO CarOwner OF CensusRec
+               MOVE RunTodayDate TO EffectiveDate OF CensusRec
+               WRITE CensusRec
+               ADD 1 TO ConsolidatedRecordCount
+
+               READ RegionFile2
+                   AT END SET EndOfRegion2 TO TRUE
+               END-READ
+           END-PERFORM.
+
+       MergeRegion3.
+           READ RegionFile3
+               AT END SET EndOfRegion3 TO TRUE
+           END-READ
+
+           PERFORM UNTIL EndOfRegion3
+               MOVE R3-StateNum TO StateNum OF CensusRec
+               MOVE R3-Age TO Age OF CensusRec
+               MOVE R3-Gender TO Gender OF CensusRec
+               MOVE R3-CarOwner TO CarOwner OF CensusRec
+               MOVE RunTodayDate TO EffectiveDate OF CensusRec
+               WRITE CensusRec
+               ADD 1 TO ConsolidatedRecordCount
+
+               READ RegionFile3
+                   AT END SET EndOfRegion3 TO TRUE
+               END-READ
+           END-PERFORM.
+
+       MergeRegion4.
+           READ RegionFile4
+               AT END SET EndOfRegion4 TO TRUE
+           END-READ
+
+           PERFORM UNTIL EndOfRegion4
+               MOVE R4-StateNum TO StateNum OF CensusRec
+               MOVE R4-Age TO Age OF CensusRec
+               MOVE R4-Gender TO Gender OF CensusRec
+               MOVE R4-CarOwner TO CarOwner OF CensusRec
+               MOVE RunTodayDate TO EffectiveDate OF CensusRec
+               WRITE CensusRec
+               ADD 1 TO ConsolidatedRecordCount
+
+               READ RegionFile4
+                   AT END SET EndOfRegion4 TO TRUE
+               END-READ
+           END-PERFORM.
+
+      * Stamps today's run date and the current page number at the top
+      * of the report, ahead of the report's own title line.
+       WriteRunStamp.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RptRunDate
+           MOVE RptRunDate(5:2) TO RptStampMonth
+           MOVE RptRunDate(7:2) TO RptStampDay
+           MOVE RptRunDate(1:4) TO RptStampYear
+           MOVE RptPageNumber TO RptStampPage
+           MOVE "PopulationReport.rpt" TO WS-FileStatusName
+           WRITE ReportLine FROM RptHeadingStamp AFTER ADVANCING PAGE
+           PERFORM CheckFileStatus.
+
        WriteReport.
-           WRITE ReportLine FROM ReportHeader AFTER ADVANCING PAGE
+           PERFORM WriteRunStamp
+           MOVE "PopulationReport.rpt" TO WS-FileStatusName
+           WRITE ReportLine FROM ReportHeader AFTER ADVANCING 2 LINES
+           PERFORM CheckFileStatus
            WRITE ReportLine FROM ColHeaders1 AFTER ADVANCING 2 LINES
+           PERFORM CheckFileStatus
            WRITE ReportLine FROM ColHeaders2 AFTER ADVANCING 1 Line
-           
-           PERFORM VARYING StateIdx FROM 1 BY 1 UNTIL StateIdx > 50
+           PERFORM CheckFileStatus
+
+           PERFORM BuildRankOrder
+
+           PERFORM VARYING RankIdx FROM 1 BY 1 UNTIL RankIdx > 50
+              MOVE RankState(RankIdx) TO StateIdx
               MOVE StateIdx TO StateNum OF PrintLine
+              MOVE StateNameEntry(StateIdx) TO PrintStateName
               MOVE PopCarOwners(StateIdx) TO PrintCarOwners
-              MOVE PopTotal(StateIdx, 2, 3) TO MaleAdults
-              MOVE PopTotal(StateIdx, 1, 3) TO FemaleAdults
+              MOVE PopTotal(StateIdx, 3, 2) TO MaleAdults
+              MOVE PopTotal(StateIdx, 3, 1) TO FemaleAdults
               MOVE PopTotal(StateIdx, 2, 2) TO MaleTeens
-              MOVE PopTotal(StateIdx, 1, 2) TO FemaleTeens
-              MOVE PopTotal(StateIdx, 2, 1) TO MaleChildren
+              MOVE PopTotal(StateIdx, 2, 1) TO FemaleTeens
+              MOVE PopTotal(StateIdx, 1, 2) TO MaleChildren
               MOVE PopTotal(StateIdx, 1, 1) TO FemaleChildren
+              MOVE PopTotal(StateIdx, 4, 2) TO MaleSeniors
+              MOVE PopTotal(StateIdx, 4, 1) TO FemaleSeniors
+
+              COMPUTE StatePop =
+                  PopTotal(StateIdx, 1, 1) + PopTotal(StateIdx, 1, 2)
+                + PopTotal(StateIdx, 2, 1) + PopTotal(StateIdx, 2, 2)
+                + PopTotal(StateIdx, 3, 1) + PopTotal(StateIdx, 3, 2)
+                + PopTotal(StateIdx, 4, 1) + PopTotal(StateIdx, 4, 2)
+              IF StatePop > 0
+                  COMPUTE PctCarOwners ROUNDED =
+                      PopCarOwners(StateIdx) / StatePop * 100
+              ELSE
+                  MOVE ZEROS TO PctCarOwners
+              END-IF
+
+              ADD PopCarOwners(StateIdx) TO GrandCarOwners
+              ADD PopTotal(StateIdx, 1, 1) TO GrandGenderCategory(1, 1)
+              ADD PopTotal(StateIdx, 1, 2) TO GrandGenderCategory(1, 2)
+              ADD PopTotal(StateIdx, 2, 1) TO GrandGenderCategory(2, 1)
+              ADD PopTotal(StateIdx, 2, 2) TO GrandGenderCategory(2, 2)
+              ADD PopTotal(StateIdx, 3, 1) TO GrandGenderCategory(3, 1)
+              ADD PopTotal(StateIdx, 3, 2) TO GrandGenderCategory(3, 2)
+              ADD PopTotal(StateIdx, 4, 1) TO GrandGenderCategory(4, 1)
+              ADD PopTotal(StateIdx, 4, 2) TO GrandGenderCategory(4, 2)
 
               WRITE ReportLine FROM PrintLine AFTER ADVANCING 1 LINE
-           END-PERFORM.
+              PERFORM CheckFileStatus
+
+              IF CSVOutputWanted
+                 PERFORM WriteCSVStateLine
+              END-IF
+           END-PERFORM
+
+           MOVE "TOT " TO TotalLabel
+           MOVE "United States" TO PrintStateName
+           MOVE GrandCarOwners TO PrintCarOwners
+           MOVE GrandGenderCategory(3, 2) TO MaleAdults
+           MOVE GrandGenderCategory(3, 1) TO FemaleAdults
+           MOVE GrandGenderCategory(2, 2) TO MaleTeens
+           MOVE GrandGenderCategory(2, 1) TO FemaleTeens
+           MOVE GrandGenderCategory(1, 2) TO MaleChildren
+           MOVE GrandGenderCategory(1, 1) TO FemaleChildren
+           MOVE GrandGenderCategory(4, 2) TO MaleSeniors
+           MOVE GrandGenderCategory(4, 1) TO FemaleSeniors
+
+           COMPUTE StatePop =
+               GrandGenderCategory(1, 1) + GrandGenderCategory(1, 2)
+             + GrandGenderCategory(2, 1) + GrandGenderCategory(2, 2)
+             + GrandGenderCategory(3, 1) + GrandGenderCategory(3, 2)
+             + GrandGenderCategory(4, 1) + GrandGenderCategory(4, 2)
+           IF StatePop > 0
+               COMPUTE PctCarOwners ROUNDED =
+                   GrandCarOwners / StatePop * 100
+           ELSE
+               MOVE ZEROS TO PctCarOwners
+           END-IF
+
+           WRITE ReportLine FROM USTotalHeading AFTER ADVANCING 2 LINES
+           PERFORM CheckFileStatus
+           WRITE ReportLine FROM TotalLine AFTER ADVANCING 1 LINE
+           PERFORM CheckFileStatus
+
+           IF CSVOutputWanted
+              PERFORM WriteCSVTotalLine
+           END-IF
+
+           PERFORM WriteYoYSection.
+
+      * Appends a year-over-year change section after the main table,
+      * one row per state, comparing this run's PopCarOwners and total
+      * population against PriorPopulationTable. Skipped (with an
+      * explanatory line) when no PopulationHistory.dat from an
+      * earlier run was found.
+       WriteYoYSection.
+           MOVE "PopulationReport.rpt" TO WS-FileStatusName
+           WRITE ReportLine FROM YoYHeading AFTER ADVANCING 2 LINES
+           PERFORM CheckFileStatus
+
+           IF NOT PriorHistoryExists
+              WRITE ReportLine FROM YoYNoHistoryLine
+                  AFTER ADVANCING 1 LINE
+              PERFORM CheckFileStatus
+           ELSE
+              WRITE ReportLine FROM YoYColHeaders AFTER ADVANCING 1 LINE
+              PERFORM CheckFileStatus
+
+              PERFORM VARYING StateIdx FROM 1 BY 1 UNTIL StateIdx > 50
+                 MOVE StateIdx TO YoY-StateNum
+                 MOVE StateNameEntry(StateIdx) TO YoY-StateName
+
+                 COMPUTE CarOwnerChange =
+                     PopCarOwners(StateIdx) - PriorCarOwners(StateIdx)
+                 COMPUTE PopulationChange =
+                     PopTotal(StateIdx, 1, 1) + PopTotal(StateIdx, 1, 2)
+                   + PopTotal(StateIdx, 2, 1) + PopTotal(StateIdx, 2, 2)
+                   + PopTotal(StateIdx, 3, 1) + PopTotal(StateIdx, 3, 2)
+                   + PopTotal(StateIdx, 4, 1) + PopTotal(StateIdx, 4, 2)
+                   - PriorTotalPop(StateIdx)
+
+                 MOVE CarOwnerChange TO YoY-CarOwnerChange
+                 MOVE PopulationChange TO YoY-PopulationChange
+
+                 WRITE ReportLine FROM YoYLine AFTER ADVANCING 1 LINE
+                 PERFORM CheckFileStatus
+              END-PERFORM
+           END-IF.
+
+      * Writes the per-state CSV row for the state at StateIdx, the
+      * comma-delimited equivalent of the PrintLine row just written to
+      * the fixed-width report -- built field by field with STRING
+      * WITH POINTER since the fixed-width PrintXxx fields are
+      * comma-edited and would break a CSV column if reused directly.
+       WriteCSVStateLine.
+           MOVE SPACES TO CSVLine
+           MOVE 1 TO CSV-Pointer
+
+           MOVE StateIdx TO CSV-NumDisplay
+           PERFORM AppendCSVNum
+           PERFORM AppendCSVComma
+
+           STRING FUNCTION TRIM(PrintStateName) DELIMITED BY SIZE
+               INTO CSVLine WITH POINTER CSV-Pointer
+           END-STRING
+           PERFORM AppendCSVComma
+
+           MOVE PopCarOwners(StateIdx) TO CSV-NumDisplay
+           PERFORM AppendCSVNum
+           PERFORM AppendCSVComma
+
+           MOVE PopTotal(StateIdx, 3, 2) TO CSV-NumDisplay
+           PERFORM AppendCSVNum
+           PERFORM AppendCSVComma
+
+           MOVE PopTotal(StateIdx, 3, 1) TO CSV-NumDisplay
+           PERFORM AppendCSVNum
+           PERFORM AppendCSVComma
+
+           MOVE PopTotal(StateIdx, 2, 2) TO CSV-NumDisplay
+           PERFORM AppendCSVNum
+           PERFORM AppendCSVComma
+
+           MOVE PopTotal(StateIdx, 2, 1) TO CSV-NumDisplay
+           PERFORM AppendCSVNum
+           PERFORM AppendCSVComma
+
+           MOVE PopTotal(StateIdx, 1, 2) TO CSV-NumDisplay
+           PERFORM AppendCSVNum
+           PERFORM AppendCSVComma
+
+           MOVE PopTotal(StateIdx, 1, 1) TO CSV-NumDisplay
+           PERFORM AppendCSVNum
+           PERFORM AppendCSVComma
+
+           MOVE PopTotal(StateIdx, 4, 2) TO CSV-NumDisplay
+           PERFORM AppendCSVNum
+           PERFORM AppendCSVComma
+
+           MOVE PopTotal(StateIdx, 4, 1) TO CSV-NumDisplay
+           PERFORM AppendCSVNum
+
+           MOVE "PopulationReport.csv" TO WS-FileStatusName
+           WRITE CSVLine AFTER ADVANCING 1 LINE
+           PERFORM CheckFileStatus.
+
+      * Writes the United States grand-total CSV row, the same columns
+      * as WriteCSVStateLine but summed across every state.
+       WriteCSVTotalLine.
+           MOVE SPACES TO CSVLine
+           MOVE 1 TO CSV-Pointer
+
+           STRING "TOT" DELIMITED BY SIZE
+               INTO CSVLine WITH POINTER CSV-Pointer
+           END-STRING
+           PERFORM AppendCSVComma
+
+           STRING "United States" DELIMITED BY SIZE
+               INTO CSVLine WITH POINTER CSV-Pointer
+           END-STRING
+           PERFORM AppendCSVComma
+
+           MOVE GrandCarOwners TO CSV-NumDisplay
+           PERFORM AppendCSVNum
+           PERFORM AppendCSVComma
+
+           MOVE GrandGenderCategory(3, 2) TO CSV-NumDisplay
+           PERFORM AppendCSVNum
+           PERFORM AppendCSVComma
+
+           MOVE GrandGenderCategory(3, 1) TO CSV-NumDisplay
+           PERFORM AppendCSVNum
+           PERFORM AppendCSVComma
+
+           MOVE GrandGenderCategory(2, 2) TO CSV-NumDisplay
+           PERFORM AppendCSVNum
+           PERFORM AppendCSVComma
+
+           MOVE GrandGenderCategory(2, 1) TO CSV-NumDisplay
+           PERFORM AppendCSVNum
+           PERFORM AppendCSVComma
+
+           MOVE GrandGenderCategory(1, 2) TO CSV-NumDisplay
+           PERFORM AppendCSVNum
+           PERFORM AppendCSVComma
+
+           MOVE GrandGenderCategory(1, 1) TO CSV-NumDisplay
+           PERFORM AppendCSVNum
+           PERFORM AppendCSVComma
+
+           MOVE GrandGenderCategory(4, 2) TO CSV-NumDisplay
+           PERFORM AppendCSVNum
+           PERFORM AppendCSVComma
+
+           MOVE GrandGenderCategory(4, 1) TO CSV-NumDisplay
+           PERFORM AppendCSVNum
+
+           MOVE "PopulationReport.csv" TO WS-FileStatusName
+           WRITE CSVLine AFTER ADVANCING 1 LINE
+           PERFORM CheckFileStatus.
+
+      * Appends the trimmed numeric value currently in CSV-NumDisplay
+      * to CSVLine at CSV-Pointer, shared by WriteCSVStateLine and
+      * WriteCSVTotalLine so each column isn't its own STRING statement.
+       AppendCSVNum.
+           STRING FUNCTION TRIM(CSV-NumDisplay) DELIMITED BY SIZE
+               INTO CSVLine WITH POINTER CSV-Pointer
+           END-STRING.
+
+      * Appends a single comma column separator to CSVLine at
+      * CSV-Pointer.
+       AppendCSVComma.
+           STRING "," DELIMITED BY SIZE
+               INTO CSVLine WITH POINTER CSV-Pointer
+           END-STRING.
+
+      * Defaults to state-number order. When SortOption asks for it,
+      * ranks descending by car ownership or total population instead,
+      * so the highest (or lowest) states print first.
+       BuildRankOrder.
+           PERFORM VARYING StateIdx FROM 1 BY 1 UNTIL StateIdx > 50
+               MOVE StateIdx TO RankState(StateIdx)
+               COMPUTE RankedPop(StateIdx) =
+                   PopTotal(StateIdx, 1, 1) + PopTotal(StateIdx, 1, 2)
+                 + PopTotal(StateIdx, 2, 1) + PopTotal(StateIdx, 2, 2)
+                 + PopTotal(StateIdx, 3, 1) + PopTotal(StateIdx, 3, 2)
+                 + PopTotal(StateIdx, 4, 1) + PopTotal(StateIdx, 4, 2)
+           END-PERFORM
+
+           IF SortByCarOwners OR SortByPopulation
+               PERFORM VARYING SortIdx1 FROM 1 BY 1 UNTIL SortIdx1 > 49
+                   PERFORM VARYING SortIdx2 FROM 1 BY 1
+                           UNTIL SortIdx2 > 50 - SortIdx1
+                       IF SortByPopulation
+                           IF RankedPop(RankState(SortIdx2)) <
+                              RankedPop(RankState(SortIdx2 + 1))
+                               MOVE RankState(SortIdx2) TO SortTemp
+                               MOVE RankState(SortIdx2 + 1)
+                                   TO RankState(SortIdx2)
+                               MOVE SortTemp TO RankState(SortIdx2 + 1)
+                           END-IF
+                       ELSE
+                           IF PopCarOwners(RankState(SortIdx2)) <
+                              PopCarOwners(RankState(SortIdx2 + 1))
+                               MOVE RankState(SortIdx2) TO SortTemp
+                               MOVE RankState(SortIdx2 + 1)
+                                   TO RankState(SortIdx2)
+                               MOVE SortTemp TO RankState(SortIdx2 + 1)
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
