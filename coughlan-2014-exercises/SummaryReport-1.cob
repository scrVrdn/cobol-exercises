@@ -7,68 +7,308 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EntrantsFile ASSIGN TO "Entrants.dat"
-                      ORGANIZATION IS SEQUENTIAL.
+                      ORGANIZATION IS SEQUENTIAL
+                      FILE STATUS IS WS-FileStatus.
+
+           SELECT PriorYearFile ASSIGN TO "PriorYearEntrants.dat"
+                      ORGANIZATION IS SEQUENTIAL
+                      FILE STATUS IS WS-FileStatus.
+
+           SELECT RunLogFile ASSIGN TO "RunLog.dat"
+                      ORGANIZATION IS SEQUENTIAL
+                      FILE STATUS IS WS-FileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD EntrantsFile.
-       01 EntrantsRec.
-           88 EndOfFile VALUE HIGH-VALUES.
-           02 StudentId PIC 9(8).
-           02 CourseCode PIC X(5).
-           02 Gender PIC X.
+           COPY ENTRREC.
+
+      * Same layout as Entrants.dat, but for the prior intake year, so
+      * this year's course totals can be compared against last year's.
+       FD PriorYearFile.
+       01 PriorYearRec.
+           88 EndOfPriorYear VALUE HIGH-VALUES.
+           02 PY-StudentId PIC 9(8).
+           02 PY-CourseCode PIC X(5).
+           02 PY-Gender PIC X.
+
+       FD RunLogFile.
+           COPY RUNLOG.
 
        WORKING-STORAGE SECTION.
+       01 CompareModeFlag PIC X VALUE "N".
+           88 CompareWithPriorYear VALUE "Y".
+
+       01 PriorYearTotals.
+           02 NumOfPriorCourses PIC 9(3) VALUE ZERO.
+           02 PriorCourseEntry OCCURS 0 TO 100 TIMES
+                    DEPENDING ON NumOfPriorCourses
+                    INDEXED BY PY-Idx.
+              03 PY-Course PIC X(5).
+              03 PY-Count PIC 9(5).
+
+       01 PriorCount PIC 9(5).
+       01 ChangeAmount PIC S9(5).
+
+      * Every StudentId seen so far across the whole file, so a
+      * duplicate can be caught even when it turns up in a different
+      * course group than its first occurrence.
+       01 SeenStudentIds.
+           02 NumOfSeenIds PIC 9(5) VALUE ZERO.
+           02 SeenIdEntry OCCURS 0 TO 5000 TIMES
+                    DEPENDING ON NumOfSeenIds
+                    INDEXED BY SID-Idx.
+              03 SeenId PIC 9(8).
+
+       01 DuplicateIdFlag PIC X VALUE "N".
+           88 StudentIdIsDuplicate VALUE "Y".
+       01 DuplicateCount PIC 9(5) VALUE ZERO.
+       01 PrintDuplicateCount.
+           02 FILLER PIC X(23) VALUE "Duplicate StudentIds: ".
+           02 PrintDuplicateNum PIC ZZZZ9.
+
+      * Start/end timestamps and a count of Entrants.dat records read,
+      * appended to RunLog.dat as one line once the run finishes.
+       01 WS-RunStartTimestamp PIC 9(14).
+       01 WS-RunEndTimestamp PIC 9(14).
+       01 RunRecordCount PIC 9(8) VALUE ZERO.
+
+       01 CompareLine.
+           02 FILLER PIC X(10) VALUE "  Prior Yr".
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 PrintPriorCount PIC ZZZZ9.
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 FILLER PIC X(8) VALUE "Change: ".
+           02 PrintChange PIC +++++9.
        01 PrintHeading1 PIC X(30)
            VALUE "   First Year Entrants Summary".
-     
-       01 PrintHeading2 PIC X(30)
-           VALUE "  Course Code    NumOfStudents". 
-     
+
+       01 PrintHeading2.
+           02 FILLER PIC X(14) VALUE "  Course Code ".
+           02 FILLER PIC X(8) VALUE "  Total ".
+           02 FILLER PIC X(8) VALUE "  Male  ".
+           02 FILLER PIC X(8) VALUE " Female ".
+
        01 CourseLine.
            02 FILLER PIC X(5) VALUE SPACES.
            02 PrintCourseCode PIC X(5).
-           02 FILLER PIC X(10) VALUE SPACES.
-           02 PrintNumOfStudents PIC 9(5).
-     
+           02 FILLER PIC X(6) VALUE SPACES.
+           02 PrintNumOfStudents PIC ZZZZ9.
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 PrintMaleCount PIC ZZZZ9.
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 PrintFemaleCount PIC ZZZZ9.
+
        01 PrevCourseCode PIC X(5).
-       01 NumOfStudents PIC 9(5).
-       01 TotalStudents PIC 9(5).
+       01 NumOfStudents PIC 9(5) VALUE ZERO.
+       01 MaleCount PIC 9(5) VALUE ZERO.
+       01 FemaleCount PIC 9(5) VALUE ZERO.
+       01 TotalStudents PIC 9(5) VALUE ZERO.
+       01 TotalMales PIC 9(5) VALUE ZERO.
+       01 TotalFemales PIC 9(5) VALUE ZERO.
        01 PrintTotalStudents.
            02 FILLER PIC X(16) VALUE "Total Students: ".
            02 PrintTotalNum PIC 9(5).
+           02 FILLER PIC X(9) VALUE "  Male: ".
+           02 PrintTotalMales PIC ZZZZ9.
+           02 FILLER PIC X(10) VALUE "  Female: ".
+           02 PrintTotalFemales PIC ZZZZ9.
+
+       COPY RPTHEAD.
+       COPY FILESTAT.
 
        PROCEDURE DIVISION.
        Main.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RunStartTimestamp
+
+           DISPLAY "Compare against prior year totals? (Y/N) - "
+               WITH NO ADVANCING
+           ACCEPT CompareModeFlag
+
+           IF CompareWithPriorYear
+               PERFORM LoadPriorYear
+           END-IF
+
+           PERFORM WriteRunStamp
            DISPLAY PrintHeading1
            DISPLAY PrintHeading2
-                      
+
            OPEN INPUT EntrantsFile
-           MOVE CourseCode TO PrevCourseCode
+           MOVE "Entrants.dat" TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
            READ EntrantsFile
                AT END SET EndOfFile TO TRUE
            END-READ
+           PERFORM CheckFileStatus
+
+           IF NOT EndOfFile
+               PERFORM DisplayLine UNTIL EndOfFile
+           ELSE
+               DISPLAY "Entrants.dat contains no records - no courses "
+                   "to summarize"
+           END-IF
 
-           PERFORM DisplayLine UNTIL EndOfFile
-           
            MOVE TotalStudents TO PrintTotalNum
+           MOVE TotalMales TO PrintTotalMales
+           MOVE TotalFemales TO PrintTotalFemales
            DISPLAY PrintTotalStudents
 
+           IF DuplicateCount > 0
+               MOVE DuplicateCount TO PrintDuplicateNum
+               DISPLAY PrintDuplicateCount
+           END-IF
+
            CLOSE EntrantsFile
+
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RunEndTimestamp
+           PERFORM WriteRunLogEntry
            STOP RUN.
-       
+
+      * Stamps today's run date and the current page number ahead of
+      * the report's own title line, same convention as the
+      * file-based reports -- displayed to SYSOUT since this report
+      * has no report file of its own.
+      * Checks WS-FileStatus after an OPEN/READ against
+      * WS-FileStatusName (set by the caller immediately beforehand),
+      * so a missing or unreadable file gives a readable message
+      * instead of a raw COBOL abend. "00" is success and "10" is the
+      * normal at-end condition already handled by the READ's own AT
+      * END clause -- anything else is treated as fatal.
+       CheckFileStatus.
+           IF WS-FileStatus NOT = "00" AND WS-FileStatus NOT = "10"
+              DISPLAY "File error on " WS-FileStatusName
+                  " - status " WS-FileStatus
+              DISPLAY "Run aborted"
+              STOP RUN
+           END-IF.
+
+       WriteRunStamp.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RptRunDate
+           MOVE RptRunDate(5:2) TO RptStampMonth
+           MOVE RptRunDate(7:2) TO RptStampDay
+           MOVE RptRunDate(1:4) TO RptStampYear
+           MOVE RptPageNumber TO RptStampPage
+           DISPLAY RptHeadingStamp.
+
+      * Appends one line to RunLog.dat recording when this run started
+      * and ended and how many Entrants.dat records it processed, so a
+      * later check doesn't have to guess from the report's own
+      * filesystem timestamp whether (or how completely) a run happened.
+       WriteRunLogEntry.
+           OPEN EXTEND RunLogFile
+           IF WS-FileStatus = "35"
+              OPEN OUTPUT RunLogFile
+           END-IF
+           MOVE "RunLog.dat" TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
+           MOVE "SummaryReport-1" TO RL-ProgramName
+           MOVE WS-RunStartTimestamp TO RL-StartTimestamp
+           MOVE WS-RunEndTimestamp TO RL-EndTimestamp
+           MOVE RunRecordCount TO RL-RecordCount
+           WRITE RunLogRec
+           PERFORM CheckFileStatus
+
+           CLOSE RunLogFile.
+
+      * Reads PriorYearEntrants.dat once, up front, tallying a
+      * per-course total regardless of input order, so DisplayLine can
+      * look last year's count up for each course it prints this year.
+       LoadPriorYear.
+           OPEN INPUT PriorYearFile
+           MOVE "PriorYearEntrants.dat" TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
+           READ PriorYearFile
+              AT END SET EndOfPriorYear TO TRUE
+           END-READ
+           PERFORM CheckFileStatus
+
+           PERFORM UNTIL EndOfPriorYear
+              SET PY-Idx TO 1
+              SEARCH PriorCourseEntry
+                 AT END ADD 1 TO NumOfPriorCourses
+                    MOVE PY-CourseCode TO PY-Course(NumOfPriorCourses)
+                    MOVE 1 TO PY-Count(NumOfPriorCourses)
+                 WHEN PY-Course(PY-Idx) = PY-CourseCode
+                    ADD 1 TO PY-Count(PY-Idx)
+              END-SEARCH
+
+              READ PriorYearFile
+                 AT END SET EndOfPriorYear TO TRUE
+              END-READ
+              PERFORM CheckFileStatus
+           END-PERFORM
+
+           CLOSE PriorYearFile.
+
+      * Looks this course's prior-year total up in PriorCourseEntry,
+      * defaulting to zero if the course didn't exist last year.
+       LookupPriorYear.
+           MOVE ZEROS TO PriorCount
+           SET PY-Idx TO 1
+           SEARCH PriorCourseEntry
+              AT END CONTINUE
+              WHEN PY-Course(PY-Idx) = PrevCourseCode
+                 MOVE PY-Count(PY-Idx) TO PriorCount
+           END-SEARCH.
+
        DisplayLine.
-           MOVE CourseCode TO PrintCourseCode
+           MOVE CourseCode TO PrintCourseCode, PrevCourseCode
 
            PERFORM UNTIL CourseCode NOT = PrevCourseCode
-               ADD 1 TO NumOfStudents
+               ADD 1 TO RunRecordCount
+               PERFORM CheckDuplicateId
+               IF StudentIdIsDuplicate
+                   ADD 1 TO DuplicateCount
+                   DISPLAY "Duplicate StudentId " StudentId
+                       " in course " CourseCode " - excluded"
+               ELSE
+                   ADD 1 TO NumOfStudents
+                   IF IsMale
+                       ADD 1 TO MaleCount
+                   ELSE
+                       IF IsFemale
+                           ADD 1 TO FemaleCount
+                       END-IF
+                   END-IF
+               END-IF
                MOVE CourseCode TO PrevCourseCode
                READ EntrantsFile
                    AT END SET EndOfFile TO TRUE
                END-READ
+               PERFORM CheckFileStatus
            END-PERFORM
 
            MOVE NumOfStudents TO PrintNumOfStudents
+           MOVE MaleCount TO PrintMaleCount
+           MOVE FemaleCount TO PrintFemaleCount
            ADD NumOfStudents TO TotalStudents
-           MOVE ZEROS TO NumOfStudents
-           DISPLAY CourseLine.
+           ADD MaleCount TO TotalMales
+           ADD FemaleCount TO TotalFemales
+           DISPLAY CourseLine
+
+           IF CompareWithPriorYear
+              PERFORM LookupPriorYear
+              MOVE PriorCount TO PrintPriorCount
+              COMPUTE ChangeAmount = NumOfStudents - PriorCount
+              MOVE ChangeAmount TO PrintChange
+              DISPLAY CompareLine
+           END-IF
+
+           MOVE ZEROS TO NumOfStudents, MaleCount, FemaleCount.
+
+      * Checks the current record's StudentId against every StudentId
+      * seen so far in the file (not just the current course group,
+      * since a duplicate could resurface under a different course),
+      * recording it as seen if this is the first time it's come up.
+       CheckDuplicateId.
+           MOVE "N" TO DuplicateIdFlag
+           SET SID-Idx TO 1
+           SEARCH SeenIdEntry
+              AT END ADD 1 TO NumOfSeenIds
+                 MOVE StudentId TO SeenId(NumOfSeenIds)
+              WHEN SeenId(SID-Idx) = StudentId
+                 MOVE "Y" TO DuplicateIdFlag
+           END-SEARCH.
