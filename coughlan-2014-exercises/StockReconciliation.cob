@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StockReconciliation.
+       AUTHOR. io.github.scrvrdn.
+      * Companion to GadgetShop: compares the annual physical stock
+      * count, keyed in from what staff actually tallied on the shelf,
+      * against GadgetStock.dat's QtyInStock, and lists every gadget
+      * whose variance exceeds the tolerance, so the audit team gets
+      * an exception list instead of a manual side-by-side comparison.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StockFile ASSIGN TO "GadgetStock.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GadgedID
+               FILE STATUS IS WS-FileStatus.
+
+           SELECT PhysicalCountFile ASSIGN TO "PhysicalCount.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StockFile.
+           COPY STOCKREC.
+
+      * One line per gadget physically counted during the stock take.
+       FD PhysicalCountFile.
+       01 PhysicalCountRec.
+           88 EndOfPhysicalCount VALUE HIGH-VALUES.
+           02 PH-GadgedID PIC 9(6).
+           02 PH-PhysicalCount PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       COPY FILESTAT.
+
+      * A variance at or below this many units either way is normal
+      * shrink/count noise and isn't worth putting in front of the
+      * audit team.
+       01 VarianceTolerance PIC 9(4) VALUE 0005.
+
+       01 Variance PIC S9(5).
+       01 VarianceAbs PIC 9(5).
+
+       01 ReconciledCount PIC 9(6) VALUE ZERO.
+       01 ExceptionCount PIC 9(6) VALUE ZERO.
+       01 NotFoundCount PIC 9(6) VALUE ZERO.
+
+       01 ExceptionsFoundFlag PIC X VALUE "N".
+           88 ExceptionsFound VALUE "Y".
+
+       01 VarianceHeading PIC X(48)
+           VALUE "Physical Count Variance Exceptions:".
+       01 VarianceColHeads.
+           02 FILLER PIC X(10) VALUE "GadgedID".
+           02 FILLER PIC X(22) VALUE "GadgetName".
+           02 FILLER PIC X(12) VALUE "QtyInStock".
+           02 FILLER PIC X(10) VALUE "Physical".
+           02 FILLER PIC X(8) VALUE "Variance".
+       01 VarianceLine.
+           02 VL-GadgedID PIC 9(6).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 VL-GadgetName PIC X(30).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 VL-QtyInStock PIC ZZZ9.
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 VL-PhysicalCount PIC ZZZ9.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 VL-Variance PIC +ZZZ9.
+
+       PROCEDURE DIVISION.
+       Main.
+           OPEN INPUT StockFile
+           MOVE "GadgetStock.dat" TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
+           OPEN INPUT PhysicalCountFile
+           MOVE "PhysicalCount.dat" TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
+           READ PhysicalCountFile
+               AT END SET EndOfPhysicalCount TO TRUE
+           END-READ
+           MOVE "PhysicalCount.dat" TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
+           DISPLAY VarianceHeading
+           DISPLAY VarianceColHeads
+
+           PERFORM UNTIL EndOfPhysicalCount
+               PERFORM ReconcileOneGadget
+
+               READ PhysicalCountFile
+                   AT END SET EndOfPhysicalCount TO TRUE
+               END-READ
+               MOVE "PhysicalCount.dat" TO WS-FileStatusName
+               PERFORM CheckFileStatus
+           END-PERFORM
+
+           IF NOT ExceptionsFound
+               DISPLAY "  (none - all counts within tolerance)"
+           END-IF
+
+           CLOSE StockFile
+           CLOSE PhysicalCountFile
+
+           DISPLAY "Gadgets reconciled: " ReconciledCount
+           DISPLAY "Variance exceptions: " ExceptionCount
+           DISPLAY "Counted gadgets not on file: " NotFoundCount
+
+           STOP RUN.
+
+      * Checks WS-FileStatus after an OPEN/READ against
+      * WS-FileStatusName (set by the caller immediately beforehand),
+      * so a missing or unreadable file gives a readable message
+      * instead of a raw COBOL abend. "00" is success and "10" is the
+      * normal at-end condition already handled by the READ's own AT
+      * END clause -- anything else is treated as fatal.
+       CheckFileStatus.
+           IF WS-FileStatus NOT = "00" AND WS-FileStatus NOT = "10"
+              DISPLAY "File error on " WS-FileStatusName
+                  " - status " WS-FileStatus
+              DISPLAY "Run aborted"
+              STOP RUN
+           END-IF.
+
+      * Looks the counted gadget up by its GadgedID key and compares
+      * its physical count against GadgetStock.dat's QtyInStock,
+      * printing it as an exception when the variance is outside
+      * VarianceTolerance. A counted GadgedID that isn't on file at
+      * all is reported separately rather than as a zero-stock
+      * variance, since that usually means a miskeyed ID.
+       ReconcileOneGadget.
+           MOVE PH-GadgedID TO GadgedID
+           READ StockFile
+               INVALID KEY
+                   ADD 1 TO NotFoundCount
+                   DISPLAY "Counted GadgedID " PH-GadgedID
+                       " not found on GadgetStock.dat"
+               NOT INVALID KEY
+                   ADD 1 TO ReconciledCount
+                   COMPUTE Variance = PH-PhysicalCount - QtyInStock
+                   MOVE FUNCTION ABS(Variance) TO VarianceAbs
+                   IF VarianceAbs > VarianceTolerance
+                       ADD 1 TO ExceptionCount
+                       SET ExceptionsFound TO TRUE
+                       MOVE GadgedID TO VL-GadgedID
+                       MOVE GadgetName TO VL-GadgetName
+                       MOVE QtyInStock TO VL-QtyInStock
+                       MOVE PH-PhysicalCount TO VL-PhysicalCount
+                       MOVE Variance TO VL-Variance
+                       DISPLAY VarianceLine
+                   END-IF
+           END-READ
+
+           IF WS-FileStatus NOT = "00" AND WS-FileStatus NOT = "23"
+              MOVE "GadgetStock.dat" TO WS-FileStatusName
+              PERFORM CheckFileStatus
+           END-IF.
