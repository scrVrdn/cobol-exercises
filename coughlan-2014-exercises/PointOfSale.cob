@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PointOfSale.
+       AUTHOR. io.github.scrvrdn.
+      * Companion to GadgetShop: applies a sales transaction file
+      * (GadgedID + quantity sold) to GadgetStock.dat, subtracting from
+      * QtyInStock. Refuses any sale that would take QtyInStock
+      * negative instead of letting the stock count drift below zero.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StockFile ASSIGN TO "GadgetStock.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GadgedID.
+
+           SELECT SalesFile ASSIGN TO "Sales.dat"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StockFile.
+           COPY STOCKREC.
+
+      * One transaction per line sold at the till: the gadget and how
+      * many units the customer is buying.
+       FD SalesFile.
+       01 SaleRec.
+           88 EndOfSalesFile VALUE HIGH-VALUES.
+           02 SL-GadgedID PIC 9(6).
+           02 SL-QtySold PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+
+       PROCEDURE DIVISION.
+       Main.
+           OPEN INPUT SalesFile
+           OPEN I-O StockFile
+
+           READ SalesFile
+               AT END SET EndOfSalesFile TO TRUE
+           END-READ
+
+           PERFORM UNTIL EndOfSalesFile
+               PERFORM ApplySale
+
+               READ SalesFile
+                   AT END SET EndOfSalesFile TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE SalesFile
+           CLOSE StockFile
+
+           STOP RUN.
+
+       ApplySale.
+           MOVE SL-GadgedID TO GadgedID
+           READ StockFile
+               INVALID KEY
+                   DISPLAY "Sale rejected: unknown GadgedID "
+                       SL-GadgedID
+               NOT INVALID KEY
+                   IF SL-QtySold > QtyInStock
+                       DISPLAY "Sale rejected: only " QtyInStock
+                           " of " GadgetName " in stock, "
+                           SL-QtySold " requested"
+                   ELSE
+                       SUBTRACT SL-QtySold FROM QtyInStock
+                       REWRITE StockRecord
+                       DISPLAY "Sold " SL-QtySold " of " GadgetName
+                           " - new QtyInStock " QtyInStock
+                   END-IF
+           END-READ.
