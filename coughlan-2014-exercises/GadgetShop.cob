@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID GadgetShop.
+       PROGRAM-ID. GadgetShop.
        AUTHOR. io.github.scrvrdn.
       * Programming exercise 1 and 2 from: Coughlan (2014), ch. 7
 
@@ -7,59 +7,347 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT StockFile ASSIGN TO "GadgetStock.dat"
-               ORGANIZATION IS SEQUENTIAL.
-       
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GadgedID
+               FILE STATUS IS WS-FileStatus.
+
+           SELECT NewGadgetsFile ASSIGN TO "NewGadgets.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FileStatus.
+
+           SELECT PriceChangeFile ASSIGN TO "PriceChanges.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FileStatus.
+
+           SELECT PriceHistoryFile ASSIGN TO "PriceHistory.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FileStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD StockFile.
-       01 StockRecord.
-           88 EndOfStockFile VALUE HIGH-VALUES.
-           02 GadgedID PIC 9(6).
-           02 GadgetName PIC X(30).
-           02 QtyInStock PIC 9(4).
-           02 Price PIC 9(4)V99.
+           COPY STOCKREC.
+
+      * New gadgets received from suppliers, keyed in by the receiving
+      * clerk, one transaction per gadget being added to stock.
+       FD NewGadgetsFile.
+       01 NewGadgetRec.
+           88 EndOfNewGadgets VALUE HIGH-VALUES.
+           02 NG-GadgedID PIC 9(6).
+           02 NG-GadgetName PIC X(30).
+           02 NG-QtyInStock PIC 9(4).
+           02 NG-Price PIC 9(4)V99.
+           02 NG-CategoryCode PIC 9(2).
+
+      * Buyer-keyed price changes: which gadget, and what the price
+      * should become.
+       FD PriceChangeFile.
+       01 PriceChangeRec.
+           88 EndOfPriceChanges VALUE HIGH-VALUES.
+           02 PC-GadgedID PIC 9(6).
+           02 PC-NewPrice PIC 9(4)V99.
+
+      * Audit trail of every price change applied to GadgetStock.dat,
+      * so margin reviews can see what a price used to be and when it
+      * changed.
+       FD PriceHistoryFile.
+       01 PriceHistoryRec.
+           02 PH-GadgedID PIC 9(6).
+           02 PH-OldPrice PIC 9(4)V99.
+           02 PH-NewPrice PIC 9(4)V99.
+           02 PH-ChangeDate PIC 9(8).
 
        WORKING-STORAGE SECTION.
+       COPY FILESTAT.
+
        01 TotalValue PIC 9(10)V99.
        01 CurrentValue PIC 9(10)V99.
 
+       01 ReorderThreshold PIC 9(4) VALUE 0050.
+
+       01 LowStockHeading PIC X(36)
+           VALUE "Low Stock Alert - Reorder Required:".
+       01 LowStockColHeads PIC X(40)
+           VALUE "GadgedID  GadgetName          QtyInStock".
+       01 LowStockLine.
+           02 LS-GadgedID PIC 9(6).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 LS-GadgetName PIC X(30).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 LS-QtyInStock PIC ZZZ9.
+
+      * Gadgets under ReorderThreshold, buffered during the stock walk
+      * so they can be printed together as one exception listing
+      * afterwards instead of interleaved with the per-gadget
+      * valuation lines.
+       01 MaxLowStock PIC 9(4) VALUE 500.
+       01 LowStockTable.
+           02 NumLowStock PIC 9(4) VALUE ZERO.
+           02 LowStockEntry OCCURS 0 TO 500 TIMES
+                    DEPENDING ON NumLowStock
+                    INDEXED BY LowStock-Idx.
+              03 LowStock-GadgedID PIC 9(6).
+              03 LowStock-GadgetName PIC X(30).
+              03 LowStock-QtyInStock PIC 9(4).
+       01 LowStockTableFullFlag PIC X VALUE "N".
+           88 LowStockTableFull VALUE "Y".
+
+       01 CD-Sum PIC 9(4).
+       01 CD-Computed PIC 9.
+       01 GadgedID-Valid-Flag PIC X VALUE "N".
+           88 GadgedIDValid VALUE "Y".
+
+      * Stock value subtotaled by CategoryCode (01-99) for the
+      * quarterly stock valuation.
+       01 CategoryTotals.
+           02 CategoryValue PIC 9(10)V99 OCCURS 99 TIMES.
+       01 CatIdx PIC 99.
+       01 CategoryHeading PIC X(32)
+           VALUE "Stock Value By Category:".
+       01 CategoryLine.
+           02 CL-Category PIC 99.
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 CL-Value PIC ZZZ,ZZZ,ZZ9.99.
+
        PROCEDURE DIVISION.
        Main.
 
            PERFORM AddRecords
+           PERFORM UpdatePrices
            PERFORM DisplayRecords
 
            STOP RUN.
-           
+
+      * Checks WS-FileStatus after an OPEN/READ/WRITE/REWRITE against
+      * WS-FileStatusName (set by the caller immediately beforehand),
+      * so a missing or unreadable file gives a readable message
+      * instead of a raw COBOL abend. "00" is success and "10" is the
+      * normal at-end condition already handled by the READ's own AT
+      * END clause -- anything else is treated as fatal.
+       CheckFileStatus.
+           IF WS-FileStatus NOT = "00" AND WS-FileStatus NOT = "10"
+              DISPLAY "File error on " WS-FileStatusName
+                  " - status " WS-FileStatus
+              DISPLAY "Run aborted"
+              STOP RUN
+           END-IF.
+
+      * Picks up NewGadgets.dat, a transaction file of gadgets received
+      * from suppliers, and appends each one to GadgetStock.dat.
        AddRecords.
-           OPEN EXTEND StockFile
-           
-           MOVE "313245Spy Pen - HD Video Camera     0125003099"
-               TO StockRecord
-           WRITE StockRecord
+           OPEN INPUT NewGadgetsFile
+           MOVE "NewGadgets.dat" TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
+           OPEN I-O StockFile
+           MOVE "GadgetStock.dat" TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
+           READ NewGadgetsFile
+               AT END SET EndOfNewGadgets TO TRUE
+           END-READ
+           MOVE "NewGadgets.dat" TO WS-FileStatusName
+           PERFORM CheckFileStatus
 
-           MOVE "593486Scout Cash Capsule - Red      1234000745"
-               TO StockRecord
-           WRITE StockRecord
+           PERFORM UNTIL EndOfNewGadgets
+               PERFORM ValidateGadgedID
 
+               IF GadgedIDValid
+                   MOVE NG-GadgedID TO GadgedID
+                   MOVE NG-GadgetName TO GadgetName
+                   MOVE NG-QtyInStock TO QtyInStock
+                   MOVE NG-Price TO Price
+                   MOVE NG-CategoryCode TO CategoryCode
+                   WRITE StockRecord
+                       INVALID KEY
+                           DISPLAY "Rejected: duplicate GadgedID "
+                               NG-GadgedID
+                       NOT INVALID KEY
+                           MOVE "GadgetStock.dat" TO WS-FileStatusName
+                           PERFORM CheckFileStatus
+                   END-WRITE
+               ELSE
+                   DISPLAY "Rejected: GadgedID " NG-GadgedID
+                       " fails check-digit validation"
+               END-IF
+
+               READ NewGadgetsFile
+                   AT END SET EndOfNewGadgets TO TRUE
+               END-READ
+               MOVE "NewGadgets.dat" TO WS-FileStatusName
+               PERFORM CheckFileStatus
+           END-PERFORM
+
+           CLOSE NewGadgetsFile
            CLOSE StockFile.
-        
+
+      * GadgedID's 6th digit is a check digit over the first 5 digits
+      * (weights 2-6), so a mistyped ID during data entry is caught
+      * before it pollutes the stock file.
+       ValidateGadgedID.
+           COMPUTE CD-Sum =
+               FUNCTION NUMVAL(NG-GadgedID(1:1)) * 2
+             + FUNCTION NUMVAL(NG-GadgedID(2:1)) * 3
+             + FUNCTION NUMVAL(NG-GadgedID(3:1)) * 4
+             + FUNCTION NUMVAL(NG-GadgedID(4:1)) * 5
+             + FUNCTION NUMVAL(NG-GadgedID(5:1)) * 6
+
+           COMPUTE CD-Computed = FUNCTION MOD(CD-Sum, 10)
+
+           IF CD-Computed = FUNCTION NUMVAL(NG-GadgedID(6:1))
+               SET GadgedIDValid TO TRUE
+           ELSE
+               MOVE "N" TO GadgedID-Valid-Flag
+           END-IF.
+
+      * Applies PriceChanges.dat to GadgetStock.dat, logging every
+      * change that actually fires to PriceHistory.dat so margin
+      * reviews can see what a price used to be and when it moved.
+       UpdatePrices.
+           OPEN INPUT PriceChangeFile
+           MOVE "PriceChanges.dat" TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
+           READ PriceChangeFile
+               AT END SET EndOfPriceChanges TO TRUE
+           END-READ
+           PERFORM CheckFileStatus
+
+           IF NOT EndOfPriceChanges
+               OPEN EXTEND PriceHistoryFile
+               IF WS-FileStatus = "35"
+                   OPEN OUTPUT PriceHistoryFile
+               END-IF
+               MOVE "PriceHistory.dat" TO WS-FileStatusName
+               PERFORM CheckFileStatus
+
+               OPEN I-O StockFile
+               MOVE "GadgetStock.dat" TO WS-FileStatusName
+               PERFORM CheckFileStatus
+
+               PERFORM UNTIL EndOfPriceChanges
+                   PERFORM ApplyPriceChange
+
+                   READ PriceChangeFile
+                       AT END SET EndOfPriceChanges TO TRUE
+                   END-READ
+                   MOVE "PriceChanges.dat" TO WS-FileStatusName
+                   PERFORM CheckFileStatus
+               END-PERFORM
+
+               CLOSE StockFile
+               CLOSE PriceHistoryFile
+           END-IF
+
+           CLOSE PriceChangeFile.
+
+      * Looks the gadget named in the current PriceChangeRec up directly
+      * by its GadgedID key and rewrites its Price in place.
+       ApplyPriceChange.
+           MOVE PC-GadgedID TO GadgedID
+           READ StockFile
+               INVALID KEY
+                   DISPLAY "Price change: unknown GadgedID " PC-GadgedID
+               NOT INVALID KEY
+                   MOVE GadgedID TO PH-GadgedID
+                   MOVE Price TO PH-OldPrice
+                   MOVE PC-NewPrice TO PH-NewPrice, Price
+                   MOVE FUNCTION CURRENT-DATE(1:8) TO PH-ChangeDate
+                   REWRITE StockRecord
+                   MOVE "GadgetStock.dat" TO WS-FileStatusName
+                   PERFORM CheckFileStatus
+                   WRITE PriceHistoryRec
+                   MOVE "PriceHistory.dat" TO WS-FileStatusName
+                   PERFORM CheckFileStatus
+           END-READ
+
+      * A not-found key (status 23) is already reported above by the
+      * READ's own INVALID KEY clause, so it is not treated as fatal
+      * here -- only check for anything else going wrong on the read.
+           IF WS-FileStatus NOT = "00" AND WS-FileStatus NOT = "23"
+              MOVE "GadgetStock.dat" TO WS-FileStatusName
+              PERFORM CheckFileStatus
+           END-IF.
+
        DisplayRecords.
            OPEN INPUT StockFile
+           MOVE "GadgetStock.dat" TO WS-FileStatusName
+           PERFORM CheckFileStatus
 
-           READ StockFile
+           READ StockFile NEXT RECORD
                AT END SET EndOfStockFile TO TRUE
            END-READ
+           PERFORM CheckFileStatus
 
            PERFORM UNTIL EndOfStockFile
                MULTIPLY QtyInStock BY Price GIVING CurrentValue
                DISPLAY GadgetName SPACE CurrentValue
                ADD CurrentValue TO TotalValue
-               READ StockFile
+               ADD CurrentValue TO CategoryValue(CategoryCode)
+
+               IF QtyInStock < ReorderThreshold
+                   PERFORM BufferLowStock
+               END-IF
+
+               READ StockFile NEXT RECORD
                    AT END SET EndOfStockFile TO TRUE
                END-READ
+               PERFORM CheckFileStatus
            END-PERFORM
 
            CLOSE StockFile
 
-           DISPLAY "Stock Total: " TotalValue.
+           DISPLAY CategoryHeading
+           PERFORM VARYING CatIdx FROM 1 BY 1 UNTIL CatIdx > 99
+               IF CategoryValue(CatIdx) > 0
+                   MOVE CatIdx TO CL-Category
+                   MOVE CategoryValue(CatIdx) TO CL-Value
+                   DISPLAY CategoryLine
+               END-IF
+           END-PERFORM
+
+           DISPLAY "Stock Total: " TotalValue
+
+           PERFORM DisplayLowStockExceptions
+           .
+
+      * Adds the current gadget to the low-stock table for the
+      * exception listing printed after the main stock walk, unless
+      * the table has already reached MaxLowStock -- same one-time
+      * overflow-warning pattern as WordFrequency.cob's AddNewWord.
+       BufferLowStock.
+           IF NumLowStock < MaxLowStock
+               ADD 1 TO NumLowStock
+               MOVE GadgedID TO LowStock-GadgedID(NumLowStock)
+               MOVE GadgetName TO LowStock-GadgetName(NumLowStock)
+               MOVE QtyInStock TO LowStock-QtyInStock(NumLowStock)
+           ELSE
+               IF NOT LowStockTableFull
+                   DISPLAY "Warning: low-stock table full at "
+                       MaxLowStock " gadgets - remaining low-stock "
+                       "gadgets will not be listed"
+                   SET LowStockTableFull TO TRUE
+               END-IF
+           END-IF.
+
+      * Prints the buffered low-stock gadgets as one contiguous block
+      * after the main per-gadget listing, instead of alerts
+      * interleaved mid-walk, so a purchasing clerk can read the whole
+      * reorder list on its own.
+       DisplayLowStockExceptions.
+           DISPLAY LowStockHeading
+           IF NumLowStock = 0
+               DISPLAY "  (none - all gadgets at or above reorder)"
+           ELSE
+               DISPLAY LowStockColHeads
+               PERFORM VARYING LowStock-Idx FROM 1 BY 1
+                     UNTIL LowStock-Idx > NumLowStock
+                   MOVE LowStock-GadgedID(LowStock-Idx) TO LS-GadgedID
+                   MOVE LowStock-GadgetName(LowStock-Idx)
+                       TO LS-GadgetName
+                   MOVE LowStock-QtyInStock(LowStock-Idx)
+                       TO LS-QtyInStock
+                   DISPLAY LowStockLine
+               END-PERFORM
+           END-IF.
