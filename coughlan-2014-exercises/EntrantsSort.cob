@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EntrantsSort.
+       AUTHOR. io.github.scrvrdn.
+      * Sort/merge step ahead of SummaryReport-1: that program's
+      * DisplayLine control-break logic assumes Entrants.dat arrives
+      * in CourseCode order, but the student-system extract doesn't
+      * guarantee this, so this sorts Entrants.dat by CourseCode in
+      * place before SummaryReport-1 runs.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SortWorkFile ASSIGN TO "EntrantsSortWork.dat".
+
+           SELECT EntrantsFile ASSIGN TO "Entrants.dat"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-FileStatus.
+
+           SELECT SortedEntrantsFile ASSIGN TO "Entrants.dat"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-FileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       SD SortWorkFile.
+       01 SortWorkRec.
+           02 SW-StudentId PIC 9(8).
+           02 SW-CourseCode PIC X(5).
+           02 SW-Gender PIC X.
+
+       FD EntrantsFile.
+           COPY ENTRREC.
+
+       FD SortedEntrantsFile.
+           COPY ENTRREC
+               REPLACING EntrantsRec BY SortedEntrantsRec
+                         EndOfFile BY EndOfSortedFile.
+
+       WORKING-STORAGE SECTION.
+       COPY FILESTAT.
+
+       PROCEDURE DIVISION.
+       Main.
+           SORT SortWorkFile
+               ON ASCENDING KEY SW-CourseCode
+               INPUT PROCEDURE IS ReadEntrants
+               GIVING SortedEntrantsFile
+
+           DISPLAY "Entrants.dat sorted by CourseCode"
+           STOP RUN.
+
+      * Checks WS-FileStatus after an OPEN/READ against
+      * WS-FileStatusName (set by the caller immediately beforehand),
+      * so a missing or unreadable file gives a readable message
+      * instead of a raw COBOL abend. "00" is success and "10" is the
+      * normal at-end condition already handled by the READ's own AT
+      * END clause -- anything else is treated as fatal.
+       CheckFileStatus.
+           IF WS-FileStatus NOT = "00" AND WS-FileStatus NOT = "10"
+              DISPLAY "File error on " WS-FileStatusName
+                  " - status " WS-FileStatus
+              DISPLAY "Run aborted"
+              STOP RUN
+           END-IF.
+
+      * Feeds Entrants.dat into the sort work file one record at a
+      * time, as an INPUT PROCEDURE instead of a plain USING clause,
+      * so the read can go through the same FILE STATUS check as every
+      * other program in this suite -- SORT's own USING clause never
+      * posts to FILE STATUS in this runtime.
+       ReadEntrants.
+           OPEN INPUT EntrantsFile
+           MOVE "Entrants.dat" TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
+           READ EntrantsFile
+               AT END SET EndOfFile TO TRUE
+           END-READ
+           PERFORM CheckFileStatus
+
+           PERFORM UNTIL EndOfFile
+               MOVE StudentId OF EntrantsRec TO SW-StudentId
+               MOVE CourseCode OF EntrantsRec TO SW-CourseCode
+               MOVE Gender OF EntrantsRec TO SW-Gender
+               RELEASE SortWorkRec
+
+               READ EntrantsFile
+                   AT END SET EndOfFile TO TRUE
+               END-READ
+               PERFORM CheckFileStatus
+           END-PERFORM
+
+           CLOSE EntrantsFile.
