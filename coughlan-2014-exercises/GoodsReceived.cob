@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GoodsReceived.
+       AUTHOR. io.github.scrvrdn.
+      * Companion to GadgetShop: applies a goods-received transaction
+      * file (GadgedID + quantity received) to GadgetStock.dat so a
+      * supplier delivery tops up an existing gadget's QtyInStock
+      * instead of requiring a brand-new stock record.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StockFile ASSIGN TO "GadgetStock.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GadgedID.
+
+           SELECT GoodsReceivedFile ASSIGN TO "GoodsReceived.dat"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StockFile.
+           COPY STOCKREC.
+
+      * One transaction per delivery line: the gadget received and how
+      * many units came in.
+       FD GoodsReceivedFile.
+       01 GoodsReceivedRec.
+           88 EndOfGoodsReceived VALUE HIGH-VALUES.
+           02 GR-GadgedID PIC 9(6).
+           02 GR-QtyReceived PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+
+       PROCEDURE DIVISION.
+       Main.
+           OPEN INPUT GoodsReceivedFile
+           OPEN I-O StockFile
+
+           READ GoodsReceivedFile
+               AT END SET EndOfGoodsReceived TO TRUE
+           END-READ
+
+           PERFORM UNTIL EndOfGoodsReceived
+               PERFORM ApplyReceipt
+
+               READ GoodsReceivedFile
+                   AT END SET EndOfGoodsReceived TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE GoodsReceivedFile
+           CLOSE StockFile
+
+           STOP RUN.
+
+       ApplyReceipt.
+           MOVE GR-GadgedID TO GadgedID
+           READ StockFile
+               INVALID KEY
+                   DISPLAY "Goods received: unknown GadgedID "
+                       GR-GadgedID
+               NOT INVALID KEY
+                   ADD GR-QtyReceived TO QtyInStock
+                   REWRITE StockRecord
+                   DISPLAY "Received " GR-QtyReceived " of " GadgetName
+                       " - new QtyInStock " QtyInStock
+           END-READ.
