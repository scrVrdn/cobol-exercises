@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GadgetInquiry.
+       AUTHOR. io.github.scrvrdn.
+      * Companion to GadgetShop: an online-style lookup against
+      * GadgetStock.dat by GadgedID, so counter staff can check one
+      * item's name, quantity, and price without running the full
+      * GadgetShop DisplayRecords pass and scanning the printed
+      * listing for it.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StockFile ASSIGN TO "GadgetStock.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GadgedID
+               FILE STATUS IS WS-FileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StockFile.
+           COPY STOCKREC.
+
+       WORKING-STORAGE SECTION.
+       COPY FILESTAT.
+
+       01 LookupID PIC 9(6).
+       01 MoreLookupsFlag PIC X VALUE "Y".
+           88 MoreLookups VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Main.
+           OPEN INPUT StockFile
+           MOVE "GadgetStock.dat" TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
+           PERFORM UNTIL NOT MoreLookups
+               PERFORM DoLookup
+
+               DISPLAY "Look up another GadgedID? (Y/N) - "
+                   WITH NO ADVANCING
+               ACCEPT MoreLookupsFlag
+           END-PERFORM
+
+           CLOSE StockFile
+           STOP RUN.
+
+      * Checks WS-FileStatus after an OPEN/READ against
+      * WS-FileStatusName (set by the caller immediately beforehand),
+      * so a missing or unreadable file gives a readable message
+      * instead of a raw COBOL abend. "00" is success; a not-found key
+      * (status 23) is reported separately by DoLookup's own INVALID
+      * KEY clause, so it is not treated as fatal here.
+       CheckFileStatus.
+           IF WS-FileStatus NOT = "00" AND WS-FileStatus NOT = "23"
+              DISPLAY "File error on " WS-FileStatusName
+                  " - status " WS-FileStatus
+              DISPLAY "Run aborted"
+              STOP RUN
+           END-IF.
+
+      * Prompts for a single GadgedID and displays its stock record,
+      * or a not-found message if no such gadget exists.
+       DoLookup.
+           DISPLAY "Enter GadgedID - " WITH NO ADVANCING
+           ACCEPT LookupID
+
+           MOVE LookupID TO GadgedID
+           READ StockFile
+               INVALID KEY
+                   DISPLAY "No gadget found for GadgedID " LookupID
+               NOT INVALID KEY
+                   DISPLAY "GadgetName:  " GadgetName
+                   DISPLAY "QtyInStock:  " QtyInStock
+                   DISPLAY "Price:       " Price
+           END-READ
+           MOVE "GadgetStock.dat" TO WS-FileStatusName
+           PERFORM CheckFileStatus.
