@@ -7,7 +7,23 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT Document ASSIGN TO "DocWords.dat"
-              ORGANIZATION IS SEQUENTIAL.
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-FileStatus.
+
+           SELECT StopWordFile ASSIGN TO "StopWords.dat"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-FileStatus.
+
+           SELECT WordFreqReport ASSIGN TO "WordFrequency.rpt"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-FileStatus.
+
+      * Periodic save point for large documents -- if a run gets
+      * interrupted partway through, the next run can resume from here
+      * instead of re-reading the whole document from the start.
+           SELECT CheckpointFile ASSIGN TO "WordFreqCheckpoint.dat"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-FileStatus.
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,7 +31,67 @@
        01 DocumentRec PIC X(20).
            88 EndOfFile VALUES HIGH-VALUES.
 
+      * Common words (the, and, a, ...) to leave out of the frequency
+      * count entirely, one per record, so the top words aren't just
+      * the most common filler in the language.
+       FD StopWordFile.
+       01 StopWordRec PIC X(20).
+           88 EndOfStopWords VALUE HIGH-VALUES.
+
+       FD WordFreqReport.
+       01 PrintLine PIC X(36).
+
+      * One checkpoint record per save: a single header record
+      * (CK-Type "H") followed by one record per word collected so
+      * far (CK-Type "W"). The two REDEFINES views share the same
+      * physical layout since a sequential file can only have one
+      * record description per level-01 group otherwise.
+       FD CheckpointFile.
+       01 CheckpointRec PIC X(30).
+
        WORKING-STORAGE SECTION.
+       01 CK-Type PIC X.
+           88 CheckpointIsHeader VALUE "H".
+           88 CheckpointIsWord VALUE "W".
+       01 CK-RecordsRead PIC 9(8).
+       01 CK-Word PIC X(20).
+       01 CK-Freq PIC 9(4).
+
+      * Resume from a prior interrupted run's checkpoint instead of
+      * starting the document over from the first record.
+       01 ResumeModeFlag PIC X VALUE "N".
+           88 ResumeFromCheckpoint VALUE "Y".
+
+       01 CheckpointInterval PIC 9(4) VALUE 500.
+       01 RecordsReadSoFar PIC 9(8) VALUE ZERO.
+       01 RecordsAlreadyRead PIC 9(8) VALUE ZERO.
+       01 SkipCounter PIC 9(8).
+
+       01 CK-EndOfCheckpointFlag PIC X VALUE "N".
+           88 CK-EndOfCheckpoint VALUE "Y".
+
+       COPY FILESTAT.
+
+       01 StopWordsTable.
+           02 NumOfStopWords PIC 9(4) VALUE ZERO.
+           02 StopWordEntry OCCURS 0 TO 200 TIMES
+                    DEPENDING ON NumOfStopWords
+                    INDEXED BY SW-Idx.
+              03 StopWord PIC X(20).
+
+       01 IsStopWord PIC X VALUE "N".
+           88 WordIsStopWord VALUE "Y".
+
+      * The document word, lower-cased with surrounding punctuation
+      * stripped, so "Dog." and "dog" tally as the same word.
+       01 NormalizedWord PIC X(20).
+
+      * Words shorter than this (once normalized) are too short to be
+      * meaningful for a frequency count and are left out entirely,
+      * same as a stop word.
+       01 MinWordLength PIC 9 VALUE 3.
+
+       01 MaxWords PIC 9(4) VALUE 1000.
        01 WordsTable.
            02 NumOfWords PIC 9(4) VALUE ZERO.
            02 CollectedWords OCCURS 0 TO 1000 TIMES
@@ -24,12 +100,25 @@
               03 Word PIC X(20).
               03 Freq PIC 9(4).
 
+      * Set once the table hits MaxWords, so the overflow warning is
+      * only displayed the first time, not for every word after that.
+       01 WordTableFullFlag PIC X VALUE "N".
+           88 WordTableFull VALUE "Y".
+
+      * How many top-ranked words to report -- defaults to the
+      * traditional top ten if the user just presses Enter.
+       01 TopN PIC 99 VALUE 10.
+
        01 TopTen.
-           02 TopTenWords OCCURS 11 TIMES INDEXED BY TT-Idx.
+           02 TopTenWords OCCURS 100 TIMES INDEXED BY TT-Idx.
               03 TT-Word PIC X(20) VALUE SPACES.
               03 TT-Freq PIC 9(4) VALUE ZEROS.
-       
-       01 PrintHeader PIC X(25) VALUE "Top Ten Words In Document".
+
+       01 ReportHeading.
+           02 FILLER PIC X(4) VALUE "Top ".
+           02 RH-TopN PIC Z9.
+           02 FILLER PIC X(19) VALUE " Words In Document".
+
        01 PrintColHeadings.
            02 Pos PIC XXX VALUE "Pos".
            02 FILLER PIC XXX VALUE ZEROS.
@@ -37,7 +126,7 @@
            02 FILLER PIC XXX VALUE ZEROS.
            02 DocumentWord PIC X(13) VALUE "Document Word".
 
-       01 PrintLine.
+       01 WordCountLine.
            02 PrintPos PIC Z9.
            02 FILLER PIC XB(4) VALUE ".".
            02 PrintOccurs PIC 9(4).
@@ -48,36 +137,232 @@
 
        PROCEDURE DIVISION.
        Main.
+           DISPLAY "How many top words to report (1-99, default 10) - "
+               WITH NO ADVANCING
+           ACCEPT TopN
+           IF TopN = 0
+              MOVE 10 TO TopN
+           END-IF
+
+           PERFORM LoadStopWords
+
+           DISPLAY "Resume from checkpoint? (Y/N) - "
+               WITH NO ADVANCING
+           ACCEPT ResumeModeFlag
+
            OPEN INPUT Document
+           MOVE "DocWords.dat" TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
+           IF ResumeFromCheckpoint
+              PERFORM LoadCheckpoint
+              MOVE "DocWords.dat" TO WS-FileStatusName
+              PERFORM VARYING SkipCounter FROM 1 BY 1
+                    UNTIL SkipCounter > RecordsAlreadyRead
+                 READ Document
+                    AT END SET EndOfFile TO TRUE
+                 END-READ
+                 PERFORM CheckFileStatus
+              END-PERFORM
+              MOVE RecordsAlreadyRead TO RecordsReadSoFar
+           END-IF
+
            READ Document
               AT END SET EndOfFile TO TRUE
            END-READ
-           
+           PERFORM CheckFileStatus
+
            PERFORM ReadWords
            PERFORM FindTopTen
-           PERFORM DisplayTopTen
+           PERFORM WriteReport
+           PERFORM RemoveCheckpoint
 
            STOP RUN.
 
+      * Reads the stop-word list into a table once, up front, so
+      * ReadWords can check each document word against it in memory.
+       LoadStopWords.
+           OPEN INPUT StopWordFile
+           MOVE "StopWords.dat" TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
+           READ StopWordFile
+              AT END SET EndOfStopWords TO TRUE
+           END-READ
+           PERFORM CheckFileStatus
+
+           PERFORM UNTIL EndOfStopWords
+              ADD 1 TO NumOfStopWords
+              MOVE FUNCTION LOWER-CASE(StopWordRec)
+                  TO StopWord(NumOfStopWords)
+              READ StopWordFile
+                 AT END SET EndOfStopWords TO TRUE
+              END-READ
+              PERFORM CheckFileStatus
+           END-PERFORM
+
+           CLOSE StopWordFile.
+
        ReadWords.
            PERFORM UNTIL EndOfFile
-              SET Idx TO 1
-              SEARCH CollectedWords
-                 AT END ADD 1 TO NumOfWords
-                    MOVE FUNCTION LOWER-CASE(DocumentRec) TO Word(Idx)
-                    ADD 1 TO Freq(Idx)
-                 WHEN FUNCTION LOWER-CASE(DocumentRec) = Word(Idx)
-                    ADD 1 TO Freq(Idx)
-              END-SEARCH
-              
+              PERFORM NormalizeWord
+              PERFORM CheckStopWord
+              IF NOT WordIsStopWord
+                 AND FUNCTION LENGTH(FUNCTION TRIM(NormalizedWord))
+                     NOT < MinWordLength
+                 SET Idx TO 1
+                 SEARCH CollectedWords
+                    AT END PERFORM AddNewWord
+                    WHEN Word(Idx) = NormalizedWord
+                       ADD 1 TO Freq(Idx)
+                 END-SEARCH
+              END-IF
+              ADD 1 TO RecordsReadSoFar
+
+              IF FUNCTION MOD (RecordsReadSoFar, CheckpointInterval) = 0
+                 PERFORM SaveCheckpoint
+              END-IF
+
               READ Document
                  AT END SET EndOfFile TO TRUE
               END-READ
+              MOVE "DocWords.dat" TO WS-FileStatusName
+              PERFORM CheckFileStatus
            END-PERFORM.
 
+      * Checks WS-FileStatus after an OPEN/READ/WRITE against
+      * WS-FileStatusName (set by the caller immediately beforehand),
+      * so a missing or unreadable file gives a readable message
+      * instead of a raw COBOL abend. "00" is success and "10" is the
+      * normal at-end condition already handled by the READ's own AT
+      * END clause -- anything else is treated as fatal.
+       CheckFileStatus.
+           IF WS-FileStatus NOT = "00" AND WS-FileStatus NOT = "10"
+              DISPLAY "File error on " WS-FileStatusName
+                  " - status " WS-FileStatus
+              DISPLAY "Run aborted"
+              STOP RUN
+           END-IF.
+
+      * Writes a fresh checkpoint (header plus one record per
+      * distinct word collected so far) so an interrupted run can
+      * resume from here instead of re-reading the document from the
+      * start. Overwrites any earlier checkpoint in full each time.
+       SaveCheckpoint.
+           OPEN OUTPUT CheckpointFile
+
+           MOVE "H" TO CK-Type
+           MOVE RecordsReadSoFar TO CK-RecordsRead
+           MOVE SPACES TO CheckpointRec
+           MOVE CK-Type TO CheckpointRec(1:1)
+           MOVE CK-RecordsRead TO CheckpointRec(2:8)
+           WRITE CheckpointRec
+
+           PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > NumOfWords
+              MOVE "W" TO CK-Type
+              MOVE Word(Idx) TO CK-Word
+              MOVE Freq(Idx) TO CK-Freq
+              MOVE SPACES TO CheckpointRec
+              MOVE CK-Type TO CheckpointRec(1:1)
+              MOVE CK-Word TO CheckpointRec(2:20)
+              MOVE CK-Freq TO CheckpointRec(22:4)
+              WRITE CheckpointRec
+           END-PERFORM
+
+           CLOSE CheckpointFile.
+
+      * Rebuilds RecordsAlreadyRead and the CollectedWords table from
+      * the most recent checkpoint written by SaveCheckpoint.
+       LoadCheckpoint.
+           MOVE "N" TO CK-EndOfCheckpointFlag
+           OPEN INPUT CheckpointFile
+           IF WS-FileStatus = "35"
+              DISPLAY "No checkpoint found - starting from "
+                  "the beginning of the document"
+              SET CK-EndOfCheckpoint TO TRUE
+           ELSE
+              MOVE "WordFreqCheckpoint.dat" TO WS-FileStatusName
+              PERFORM CheckFileStatus
+
+              READ CheckpointFile
+                 AT END
+                    DISPLAY "No checkpoint found - starting from "
+                        "the beginning of the document"
+                    SET CK-EndOfCheckpoint TO TRUE
+              END-READ
+
+              PERFORM UNTIL CK-EndOfCheckpoint
+                 MOVE CheckpointRec(1:1) TO CK-Type
+                 IF CheckpointIsHeader
+                    MOVE CheckpointRec(2:8) TO RecordsAlreadyRead
+                 ELSE
+                    IF CheckpointIsWord
+                       ADD 1 TO NumOfWords
+                       MOVE CheckpointRec(2:20) TO Word(NumOfWords)
+                       MOVE CheckpointRec(22:4) TO Freq(NumOfWords)
+                    END-IF
+                 END-IF
+
+                 READ CheckpointFile
+                    AT END SET CK-EndOfCheckpoint TO TRUE
+                 END-READ
+              END-PERFORM
+
+              CLOSE CheckpointFile
+           END-IF.
+
+      * Removes the checkpoint once the document has been fully
+      * processed, so the next run starts fresh instead of resuming
+      * into a run that already completed.
+       RemoveCheckpoint.
+           CALL "SYSTEM" USING "rm -f WordFreqCheckpoint.dat"
+           END-CALL.
+
+      * Adds NormalizedWord as a new distinct-word entry, unless the
+      * table has already reached MaxWords -- in which case the word
+      * is dropped and a one-time warning is raised instead of letting
+      * the OCCURS DEPENDING ON table run past its declared bound.
+       AddNewWord.
+           IF NumOfWords < MaxWords
+              ADD 1 TO NumOfWords
+              MOVE NormalizedWord TO Word(Idx)
+              MOVE 1 TO Freq(Idx)
+           ELSE
+              IF NOT WordTableFull
+                 DISPLAY "Warning: word table full at " MaxWords
+                     " distinct words - remaining new words will "
+                     "not be counted"
+                 SET WordTableFull TO TRUE
+              END-IF
+           END-IF.
+
+      * Lower-cases the current document word and blanks out the
+      * punctuation marks it commonly picks up from sentence text, so
+      * the same word with different casing or trailing punctuation
+      * still counts as one word.
+       NormalizeWord.
+           MOVE FUNCTION LOWER-CASE(DocumentRec) TO NormalizedWord
+           INSPECT NormalizedWord REPLACING
+              ALL "." BY SPACE  ALL "," BY SPACE
+              ALL "!" BY SPACE  ALL "?" BY SPACE
+              ALL ";" BY SPACE  ALL ":" BY SPACE
+              ALL QUOTE BY SPACE  ALL "'" BY SPACE
+              ALL "(" BY SPACE  ALL ")" BY SPACE.
+
+      * Checks the current (normalized) document word against the
+      * stop-word table.
+       CheckStopWord.
+           MOVE "N" TO IsStopWord
+           SET SW-Idx TO 1
+           SEARCH StopWordEntry
+              AT END CONTINUE
+              WHEN StopWord(SW-Idx) = NormalizedWord
+                 MOVE "Y" TO IsStopWord
+           END-SEARCH.
+
        FindTopTen.
            PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > NumOfWords
-              PERFORM VARYING TT-Idx FROM 10 BY -1 UNTIL TT-Idx = 0
+              PERFORM VARYING TT-Idx FROM TopN BY -1 UNTIL TT-Idx = 0
                  IF Freq(Idx) > TT-Freq(TT-Idx)
                     MOVE TopTenWords(TT-Idx) TO TopTenWords(TT-Idx + 1)
                     MOVE CollectedWords(Idx) TO TopTenWords(TT-Idx)
@@ -86,13 +371,24 @@
            END-PERFORM.
 
 
-       DisplayTopTen.
-           DISPLAY PrintHeader 
-           DISPLAY PrintColHeadings
-           PERFORM VARYING TT-Idx FROM 1 BY 1 UNTIL TT-Idx > 10
+       WriteReport.
+           OPEN OUTPUT WordFreqReport
+           MOVE "WordFrequency.rpt" TO WS-FileStatusName
+           PERFORM CheckFileStatus
+
+           MOVE TopN TO RH-TopN
+           WRITE PrintLine FROM ReportHeading AFTER ADVANCING 1 LINE
+           PERFORM CheckFileStatus
+           WRITE PrintLine FROM PrintColHeadings AFTER ADVANCING 2 LINES
+           PERFORM CheckFileStatus
+
+           PERFORM VARYING TT-Idx FROM 1 BY 1 UNTIL TT-Idx > TopN
               SET TT-Position To TT-Idx
               MOVE TT-Position TO PrintPos
               MOVE TT-Freq(TT-Idx) TO PrintOccurs
               MOVE TT-Word(TT-Idx) TO PrintWord
-              DISPLAY PrintLine
-           END-PERFORM.
+              WRITE PrintLine FROM WordCountLine AFTER ADVANCING 1 LINE
+              PERFORM CheckFileStatus
+           END-PERFORM
+
+           CLOSE WordFreqReport.
